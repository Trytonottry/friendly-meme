@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RANDAVG-BRIDGE.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                       *
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                *
+001200* 2026-08-09  DPG  ORIGINAL PROGRAM.  RESHAPES RANDOM-GEN'S   *
+001300*                  H/D/T RANDOM.TXT OUTPUT INTO THE CATEGORY/ *
+001400*                  VALUE/WEIGHT LAYOUT AVERAGE'S INPUT-FILE   *
+001500*                  EXPECTS, AND RECONCILES THE TRAILER'S      *
+001600*                  ACTUAL COUNT AGAINST WHAT WAS READ SO A    *
+001700*                  TRUNCATED RANDOM.TXT FAILS THE NIGHTLY     *
+001800*                  BATCH STEP INSTEAD OF FEEDING AVERAGE A    *
+001900*                  SILENTLY SHORT FILE.                       *
+002000*-----------------------------------------------------------*
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RANDOM-FILE ASSIGN TO 'random.txt'
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-FS-RANDOM.
+002800
+002900     SELECT BRIDGE-OUTPUT ASSIGN TO 'randavg.txt'
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  RANDOM-FILE.
+003500 01  RANDOM-REC          PIC X(30).
+003600
+003700 FD  BRIDGE-OUTPUT.
+003800 01  BRIDGE-REC          PIC X(20).
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-FS-RANDOM        PIC X(2)  VALUE SPACES.
+004200
+004300 01  SW-EOF              PIC X     VALUE 'N'.
+004400     88  EOF-FLAG                  VALUE 'Y'.
+004500
+004600 01  SW-HEADER-SEEN      PIC X     VALUE 'N'.
+004700     88  HEADER-SEEN               VALUE 'Y'.
+004800
+004900 01  SW-RECONCILE-FAILED PIC X     VALUE 'N'.
+005000     88  RECONCILE-FAILED          VALUE 'Y'.
+005100
+005200 01  WS-EXPECTED-COUNT   PIC 9(5)  VALUE 0.
+005300 01  WS-DATA-COUNT       PIC 9(5)  VALUE 0.
+005400
+005500*-----------------------------------------------------------*
+005600* ALTERNATE VIEWS OF A RANDOM.TXT CONTROL/DATA RECORD         *
+005700*-----------------------------------------------------------*
+005800 01  WS-HDR-VIEW REDEFINES RANDOM-REC.
+005900     05  HV-REC-TYPE      PIC X(1).
+006000     05  HV-RUN-DATE      PIC 9(8).
+006100     05  HV-SEED          PIC 9(8).
+006200     05  HV-REQ-COUNT     PIC 9(5).
+006300     05  FILLER           PIC X(8).
+006400
+006500 01  WS-DATA-VIEW REDEFINES RANDOM-REC.
+006600     05  DV-REC-TYPE      PIC X(1).
+006700     05  DV-VALUE-RAW     PIC X(7).
+006750     05  DV-VALUE-NUM REDEFINES DV-VALUE-RAW
+006760                      PIC 9V9(6).
+006800     05  FILLER           PIC X(22).
+006900
+007000 01  WS-TRL-VIEW REDEFINES RANDOM-REC.
+007100     05  TV-REC-TYPE      PIC X(1).
+007200     05  TV-ACTUAL-COUNT  PIC 9(5).
+007300     05  FILLER           PIC X(24).
+007400
+007500*-----------------------------------------------------------*
+007600* OUTPUT RECORD - MATCHES AVERAGE'S CATEGORY/VALUE/WEIGHT     *
+007700* INPUT-RECORD LAYOUT (IR-CATEGORY/IR-VALUE/IR-WEIGHT-RAW).   *
+007800*-----------------------------------------------------------*
+007900 01  WS-OUT-VIEW.
+008000     05  OV-CATEGORY      PIC X(4)  VALUE 'RAND'.
+008100     05  OV-VALUE         PIC 9(8)V9(2).
+008200     05  OV-WEIGHT        PIC X(6)  VALUE SPACES.
+008300
+008500
+008600 PROCEDURE DIVISION.
+008700*-----------------------------------------------------------*
+008800 0000-MAINLINE.
+008900*-----------------------------------------------------------*
+009000     PERFORM 1000-INITIALIZE
+009100     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+009200     PERFORM 9999-TERMINATE.
+009300
+009400*-----------------------------------------------------------*
+009500 1000-INITIALIZE.
+009600*-----------------------------------------------------------*
+009700     OPEN INPUT RANDOM-FILE
+009800     IF WS-FS-RANDOM NOT = '00'
+009900         DISPLAY 'RANDAVG-BRIDGE ABORTED - RANDOM.TXT NOT '
+010000             'FOUND, STATUS ' WS-FS-RANDOM
+010100         MOVE 16 TO RETURN-CODE
+010200         GO TO 9999-TERMINATE
+010300     END-IF
+010400     OPEN OUTPUT BRIDGE-OUTPUT.
+010500
+010600*-----------------------------------------------------------*
+010700 2000-PROCESS-RECORDS.
+010800*-----------------------------------------------------------*
+010900     PERFORM UNTIL EOF-FLAG
+011000         READ RANDOM-FILE INTO RANDOM-REC
+011100             AT END
+011200                 MOVE 'Y' TO SW-EOF
+011300             NOT AT END
+011400                 PERFORM 2100-HANDLE-ONE-RECORD
+011500         END-READ
+011600     END-PERFORM
+011700     CLOSE RANDOM-FILE
+011800     CLOSE BRIDGE-OUTPUT.
+011900 2000-EXIT.
+012000     EXIT.
+012100
+012200*-----------------------------------------------------------*
+012300 2100-HANDLE-ONE-RECORD.
+012400*-----------------------------------------------------------*
+012500     EVALUATE RANDOM-REC(1:1)
+012600         WHEN 'H'
+012700             PERFORM 2200-HANDLE-HEADER
+012800         WHEN 'D'
+012900             PERFORM 2300-HANDLE-DATA
+013000         WHEN 'T'
+013100             PERFORM 2400-HANDLE-TRAILER
+013200         WHEN OTHER
+013300             DISPLAY 'RANDAVG-BRIDGE - IGNORING UNRECOGNIZED '
+013400                 'RECORD TYPE IN RANDOM.TXT'
+013500     END-EVALUATE.
+013600
+013700*-----------------------------------------------------------*
+013800 2200-HANDLE-HEADER.
+013900*-----------------------------------------------------------*
+014000     MOVE HV-REQ-COUNT TO WS-EXPECTED-COUNT
+014100     MOVE 'Y' TO SW-HEADER-SEEN.
+014200
+014300*-----------------------------------------------------------*
+014400* 2300-HANDLE-DATA - RESCALES RANDOM-GEN'S 0-1 FRACTION INTO  *
+014500* A TWO-DECIMAL VALUE IN AVERAGE'S EXPECTED RANGE.            *
+014600*-----------------------------------------------------------*
+014700 2300-HANDLE-DATA.
+014800*-----------------------------------------------------------*
+014900     MOVE SPACES TO BRIDGE-REC
+015100     MOVE 'RAND' TO OV-CATEGORY
+015200     COMPUTE OV-VALUE = DV-VALUE-NUM * 100
+015300     MOVE SPACES TO OV-WEIGHT
+015400     MOVE WS-OUT-VIEW TO BRIDGE-REC
+015500     WRITE BRIDGE-REC
+015600     ADD 1 TO WS-DATA-COUNT.
+015700
+015800*-----------------------------------------------------------*
+015900 2400-HANDLE-TRAILER.
+016000*-----------------------------------------------------------*
+016100     IF TV-ACTUAL-COUNT NOT = WS-DATA-COUNT
+016200         DISPLAY 'RANDAVG-BRIDGE - TRAILER COUNT '
+016300             TV-ACTUAL-COUNT ' DOES NOT MATCH ' WS-DATA-COUNT
+016400             ' DATA RECORD(S) ACTUALLY READ - RANDOM.TXT '
+016500             'MAY BE TRUNCATED'
+016600         MOVE 'Y' TO SW-RECONCILE-FAILED
+016700     END-IF.
+016800
+016900*-----------------------------------------------------------*
+017000 9999-TERMINATE.
+017100*-----------------------------------------------------------*
+017200     IF RECONCILE-FAILED
+017300         MOVE 16 TO RETURN-CODE
+017400     END-IF
+017500     IF RETURN-CODE = 0
+017600         DISPLAY WS-DATA-COUNT ' RECORD(S) BRIDGED FROM '
+017700             'RANDOM.TXT TO RANDAVG.TXT'
+017800     END-IF
+017900     STOP RUN.
