@@ -1,43 +1,746 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AVERAGE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-       01 INPUT-RECORD PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01 NUM-COUNT PIC 9(5) VALUE 0.
-       01 NUM-SUM     PIC 9(10)V9(2) VALUE 0.
-       01 NUM-VALUE   PIC 9(10)V9(2).
-       01 NUM-AVERAGE PIC 9(10)V9(2).
-       01 EOF-FLAG    PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN.
-           OPEN INPUT INPUT-FILE
-           PERFORM UNTIL EOF-FLAG = 'Y'
-               READ INPUT-FILE INTO INPUT-RECORD
-                   AT END MOVE 'Y' TO EOF-FLAG
-                   NOT AT END
-                       MOVE INPUT-RECORD TO NUM-VALUE
-                       ADD NUM-VALUE TO NUM-SUM
-                       ADD 1 TO NUM-COUNT
-               END-READ
-           END-PERFORM
-           CLOSE INPUT-FILE
-
-           IF NUM-COUNT > 0
-               COMPUTE NUM-AVERAGE = NUM-SUM / NUM-COUNT
-               DISPLAY "Average: " NUM-AVERAGE
-           ELSE
-               DISPLAY "No numbers found."
-           END-IF
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AVERAGE.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 2018-04-02.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                       *
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                *
+001200* 2018-04-02  DPG  ORIGINAL PROGRAM.                          *
+001300* 2026-08-09  DPG  ADD AVG-REPORT SUMMARY FILE WITH DATED     *
+001400*                  HEADER AND MIN/MAX OF NUM-VALUE.           *
+001450* 2026-08-09  DPG  REJECT NON-NUMERIC RECORDS TO AN EXCEPTION *
+001460*                  FILE INSTEAD OF LETTING THEM INTO NUM-SUM. *
+001470* 2026-08-09  DPG  DRIVE INPUT-FILE FROM A CONTROL FILE OF    *
+001480*                  NAMES SO A BATCH OF EXTRACTS CAN BE RUN IN *
+001490*                  ONE SUBMISSION, ONE REPORT BLOCK PER FILE. *
+001492* 2026-08-09  DPG  ADD CHECKPOINT/RESTART SO A LARGE RUN THAT *
+001494*                  ABENDS NEAR THE END CAN RESUME INSTEAD OF  *
+001496*                  RESCANNING EVERY FILE FROM RECORD ONE.     *
+001498* 2026-08-09  DPG  ADD A CATEGORY CODE AND OPTIONAL WEIGHT TO *
+001499*                  INPUT-RECORD FOR PER-CATEGORY (AND         *
+001500*                  WEIGHTED) AVERAGES IN THE REPORT.          *
+001501* 2026-08-09  DPG  OPEN EXTEND (NOT OUTPUT) ON AVG-REPORT AND  *
+001502*                  EXCEPTION-FILE WHEN RESTARTING, SO A PRIOR  *
+001503*                  RUN'S COMPLETED-FILE BLOCKS ARE PRESERVED   *
+001504*                  INSTEAD OF BEING TRUNCATED AWAY.  ALSO      *
+001505*                  WIDEN THE CHECKPOINT RECORD TO CARRY        *
+001506*                  MIN/MAX/REJECTED AND THE FULL CATEGORY      *
+001507*                  TABLE, SO A RESUMED FILE'S REPORT BLOCK     *
+001508*                  REFLECTS THE WHOLE FILE, NOT JUST THE       *
+001509*                  RECORDS READ SINCE THE LAST CHECKPOINT.     *
+001511* 2026-08-09  DPG  RESET AVGRESTART.TXT TO 'N' AND CLEAR        *
+001512*                  AVGCKPT.TXT AT THE END OF EVERY RUN, SO A    *
+001513*                  COMPLETED RESTART DOESN'T LEAVE THE FLAG SET *
+001514*                  FOR THE NEXT ORDINARY RUN TO STUMBLE INTO.   *
+001515*                  ALSO ADD FILE STATUS TO AVG-REPORT AND       *
+001516*                  EXCEPTION-FILE SO OPEN EXTEND ON A RESTART   *
+001517*                  DEGRADES TO OPEN OUTPUT WHEN THE PRIOR       *
+001518*                  REPORT/EXCEPTION FILE HAS BEEN ARCHIVED      *
+001519*                  AWAY, INSTEAD OF ABENDING.                   *
+001520* 2026-08-09  DPG  BOUND CAT-TABLE AGAINST MAX-CATEGORIES       *
+001521*                  BEFORE ADDING A NEW CATEGORY, LOGGING AN     *
+001522*                  OVERFLOW TO THE EXCEPTION FILE RATHER THAN   *
+001523*                  WRITING PAST THE TABLE.  A MATCHED CONTROL   *
+001524*                  ENTRY WHOSE CHECKPOINT IS DONE IS SKIPPED    *
+001525*                  AGAIN, NOT REPROCESSED - THE "FALL THROUGH"  *
+001526*                  ADDED ABOVE WAS WRONG AND PRODUCED A         *
+001527*                  DUPLICATE REPORT BLOCK ON A CLEAN RESTART.    *
+001528*                  THE REPORT HEADER IS NOW WRITTEN ONLY ON A   *
+001529*                  FRESH (NON-RESTART) RUN, NOT ON EVERY RUN,   *
+001530*                  TO MATCH OPEN EXTEND'S APPEND BEHAVIOR.      *
+001531*                  INPUT-FILE GOT A FILE STATUS CLAUSE TOO, SO  *
+001532*                  A BAD OR MISSING FILENAME IN AVGCTL.TXT IS   *
+001533*                  LOGGED AND SKIPPED INSTEAD OF ABENDING THE   *
+001534*                  WHOLE JOB.                                   *
+001535*-----------------------------------------------------------*
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILENAME
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002110         FILE STATUS IS WS-FS-INPUT.
+002150
+002160     SELECT CONTROL-FILE ASSIGN TO 'avgctl.txt'
+002170         ORGANIZATION IS LINE SEQUENTIAL.
+002180
+002182     SELECT RESTART-FILE ASSIGN TO 'avgrestart.txt'
+002184         ORGANIZATION IS LINE SEQUENTIAL
+002186         FILE STATUS IS WS-FS-RESTART.
+002188
+002190     SELECT CHECKPOINT-FILE ASSIGN TO 'avgckpt.txt'
+002192         ORGANIZATION IS LINE SEQUENTIAL
+002194         FILE STATUS IS WS-FS-CKPT.
+002200
+002300     SELECT AVG-REPORT ASSIGN TO 'avgreport.txt'
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002410         FILE STATUS IS WS-FS-AVGRPT.
+002450
+002460     SELECT EXCEPTION-FILE ASSIGN TO 'avgexcept.txt'
+002470         ORGANIZATION IS LINE SEQUENTIAL
+002480         FILE STATUS IS WS-FS-EXCEPT.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  INPUT-FILE.
+002900 01  INPUT-RECORD PIC X(20).
+003000
+003050 FD  CONTROL-FILE.
+003060 01  CONTROL-RECORD PIC X(80).
+003062
+003064 FD  RESTART-FILE.
+003066 01  RESTART-RECORD PIC X(1).
+003068
+003070 FD  CHECKPOINT-FILE.
+003072 01  CHECKPOINT-RECORD PIC X(2492).
+003080
+003100 FD  AVG-REPORT.
+003200 01  REPORT-RECORD PIC X(100).
+003250
+003260 FD  EXCEPTION-FILE.
+003270 01  EXCEPT-RECORD PIC X(80).
+003300
+003400 WORKING-STORAGE SECTION.
+003410*-----------------------------------------------------------*
+003420* CONTROL FILE / BATCH DRIVER WORK AREAS                      *
+003430*-----------------------------------------------------------*
+003440 01  WS-INPUT-FILENAME   PIC X(80).
+003450 01  NUM-FILES-PROCESSED PIC 9(5)  VALUE 0.
+003460
+003470 01  SW-CTL-EOF          PIC X     VALUE 'N'.
+003480     88  CTL-EOF-FLAG              VALUE 'Y'.
+003490
+003492*-----------------------------------------------------------*
+003494* CHECKPOINT / RESTART WORK AREAS                             *
+003496*-----------------------------------------------------------*
+003497 01  WS-FS-INPUT         PIC X(2)  VALUE SPACES.
+003498 01  WS-FS-RESTART       PIC X(2)  VALUE SPACES.
+003500 01  WS-FS-CKPT          PIC X(2)  VALUE SPACES.
+003501 01  WS-FS-AVGRPT        PIC X(2)  VALUE SPACES.
+003503 01  WS-FS-EXCEPT        PIC X(2)  VALUE SPACES.
+003502
+003504 01  CKPT-INTERVAL       PIC 9(5)  VALUE 1000.
+003506 01  WS-RECORDS-READ     PIC 9(7)  VALUE 0.
+003508 01  WS-CKPT-QUOTIENT    PIC 9(7)  VALUE 0.
+003510 01  WS-CKPT-REMAINDER   PIC 9(5)  VALUE 0.
+003512
+003514 01  SW-RESTART          PIC X     VALUE 'N'.
+003516     88  RESTART-REQUESTED         VALUE 'Y'.
+003518
+003520 01  SW-SKIPPING-FILES   PIC X     VALUE 'N'.
+003522     88  SKIPPING-FILES            VALUE 'Y'.
+003524
+003526 01  WS-CHECKPOINT-REC.
+003528     05  CKPT-FILENAME     PIC X(80).
+003530     05  CKPT-RECORDS-READ PIC 9(7).
+003532     05  CKPT-COUNT        PIC 9(5).
+003534     05  CKPT-SUM          PIC 9(10)V9(2).
+003535     05  CKPT-MINIMUM      PIC 9(10)V9(2).
+003536     05  CKPT-MAXIMUM      PIC 9(10)V9(2).
+003537     05  CKPT-REJECTED     PIC 9(5).
+003538     05  CKPT-CAT-COUNT    PIC 9(3).
+003539     05  CKPT-CAT-ENTRY OCCURS 50 TIMES.
+003540         10  CKPT-CAT-CODE       PIC X(4).
+003541         10  CKPT-CAT-CNT        PIC 9(7).
+003542         10  CKPT-CAT-SUM        PIC 9(10)V9(2).
+003543         10  CKPT-CAT-WT-SUM     PIC 9(12)V9(2).
+003544         10  CKPT-CAT-WT-TOTAL   PIC 9(8)V9(2).
+003545     05  CKPT-STATUS       PIC X(6).
+003546         88  CKPT-DONE               VALUE 'DONE'.
+003547         88  CKPT-INPROG             VALUE 'INPROG'.
+003542
+003500*-----------------------------------------------------------*
+003600* ACCUMULATORS - RESET FOR EACH FILE IN THE CONTROL FILE      *
+003700*-----------------------------------------------------------*
+003800 01  NUM-COUNT        PIC 9(5)        VALUE 0.
+003900 01  NUM-SUM          PIC 9(10)V9(2)  VALUE 0.
+004000 01  NUM-VALUE        PIC 9(10)V9(2).
+004100 01  NUM-AVERAGE      PIC 9(10)V9(2)  VALUE 0.
+004200 01  NUM-MINIMUM      PIC 9(10)V9(2)  VALUE 0.
+004300 01  NUM-MAXIMUM      PIC 9(10)V9(2)  VALUE 0.
+004310 01  NUM-REJECTED     PIC 9(5)        VALUE 0.
+004400
+004410*-----------------------------------------------------------*
+004420* INPUT RECORD LAYOUT - CATEGORY CODE, VALUE, OPTIONAL WEIGHT *
+004430*-----------------------------------------------------------*
+004440 01  WS-INPUT-RECORD.
+004450     05  IR-CATEGORY      PIC X(4).
+004460     05  IR-VALUE         PIC 9(8)V9(2).
+004470     05  IR-WEIGHT-RAW    PIC X(6).
+004480     05  IR-WEIGHT REDEFINES IR-WEIGHT-RAW
+004490                          PIC 9(4)V9(2).
+004500
+004510 01  WS-WEIGHT-EFFECTIVE  PIC 9(4)V9(2).
+004520
+004530*-----------------------------------------------------------*
+004540* CATEGORY ACCUMULATOR TABLE - RESET FOR EACH INPUT FILE      *
+004550*-----------------------------------------------------------*
+004560 01  CAT-TABLE-COUNT      PIC 9(3) COMP  VALUE 0.
+004565 01  MAX-CATEGORIES       PIC 9(3) COMP  VALUE 50.
+004570 01  CAT-TABLE.
+004580     05  CAT-ENTRY OCCURS 50 TIMES INDEXED BY CAT-NDX.
+004590         10  CAT-CODE         PIC X(4).
+004600         10  CAT-COUNT        PIC 9(7)        COMP.
+004610         10  CAT-SUM          PIC 9(10)V9(2).
+004620         10  CAT-WEIGHTED-SUM PIC 9(12)V9(2).
+004630         10  CAT-WEIGHT-TOTAL PIC 9(8)V9(2).
+004640
+004650 01  CAT-AVERAGE          PIC 9(10)V9(2).
+004660 01  CAT-WEIGHTED-AVERAGE PIC 9(10)V9(2).
+004670
+004680 01  WS-CATEGORY-LINE.
+004690     05  FILLER       PIC X(10) VALUE SPACES.
+004700     05  CTL-LABEL    PIC X(10) VALUE 'CATEGORY '.
+004710     05  CTL-CODE     PIC X(4).
+004720     05  FILLER       PIC X(2)  VALUE SPACES.
+004730     05  FILLER       PIC X(8)  VALUE 'COUNT = '.
+004740     05  CTL-COUNT    PIC Z(6)9.
+004750     05  FILLER       PIC X(2)  VALUE SPACES.
+004760     05  FILLER       PIC X(6)  VALUE 'AVG = '.
+004770     05  CTL-AVERAGE  PIC Z(9)9.99.
+004780     05  FILLER       PIC X(2)  VALUE SPACES.
+004790     05  FILLER       PIC X(10) VALUE 'WT AVG = '.
+004800     05  CTL-WT-AVG   PIC Z(9)9.99.
+004810
+004700 01  SW-EOF           PIC X           VALUE 'N'.
+004600     88  EOF-FLAG                     VALUE 'Y'.
+004700
+004710*-----------------------------------------------------------*
+004720* EXCEPTION RECORD LAYOUT                                     *
+004730*-----------------------------------------------------------*
+004740 01  WS-EXCEPT-LINE.
+004750     05  EXC-RAW-TEXT  PIC X(20).
+004760     05  FILLER        PIC X(2)  VALUE SPACES.
+004770     05  EXC-REASON    PIC X(30).
+004780     05  FILLER        PIC X(28) VALUE SPACES.
+004800*-----------------------------------------------------------*
+004900* REPORT WORK AREAS                                           *
+005000*-----------------------------------------------------------*
+005100 01  WS-RUN-DATE.
+005200     05  WS-RUN-YYYY  PIC 9(4).
+005300     05  WS-RUN-MM    PIC 9(2).
+005400     05  WS-RUN-DD    PIC 9(2).
+005500
+005600 01  WS-HEADER-LINE.
+005700     05  FILLER       PIC X(16) VALUE 'AVERAGE REPORT -'.
+005800     05  FILLER       PIC X(1)  VALUE SPACE.
+005900     05  RPT-YYYY     PIC 9(4).
+006000     05  FILLER       PIC X(1)  VALUE '-'.
+006100     05  RPT-MM       PIC 9(2).
+006200     05  FILLER       PIC X(1)  VALUE '-'.
+006300     05  RPT-DD       PIC 9(2).
+006400     05  FILLER       PIC X(45) VALUE SPACES.
+006450
+006460 01  WS-FILE-LINE.
+006470     05  FILLER       PIC X(12) VALUE 'INPUT FILE: '.
+006480     05  FIL-NAME     PIC X(68).
+006500
+006600 01  WS-DETAIL-LINE.
+006700     05  FILLER       PIC X(18) VALUE SPACES.
+006800     05  DTL-LABEL    PIC X(12).
+006900     05  DTL-VALUE    PIC Z(9)9.99.
+007000     05  FILLER       PIC X(40) VALUE SPACES.
+007100
+007200 PROCEDURE DIVISION.
+007300*-----------------------------------------------------------*
+007400 0000-MAINLINE.
+007500*-----------------------------------------------------------*
+007600     PERFORM 1000-INITIALIZE
+007700     PERFORM 2000-PROCESS-CONTROL-FILE THRU 2000-EXIT
+007900     PERFORM 9999-TERMINATE
+008000     STOP RUN.
+008100
+008200*-----------------------------------------------------------*
+008300 1000-INITIALIZE.
+008400*-----------------------------------------------------------*
+008500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+008775     PERFORM 1200-DETERMINE-RESTART
+008776     IF RESTART-REQUESTED
+008777         PERFORM 1210-OPEN-EXCEPTION-EXTEND THRU 1210-EXIT
+008778         PERFORM 1220-OPEN-AVG-REPORT-EXTEND THRU 1220-EXIT
+008779     ELSE
+008781         OPEN OUTPUT EXCEPTION-FILE
+008783         OPEN OUTPUT AVG-REPORT
+008784         PERFORM 1100-WRITE-REPORT-HEADER
+008785     END-IF
+008780     OPEN INPUT CONTROL-FILE.
+008900
+008901*-----------------------------------------------------------*
+008902* 1210-OPEN-EXCEPTION-EXTEND - APPEND TO A RESTARTED RUN'S     *
+008903* EXCEPTION FILE.  IF THE FILE WAS ARCHIVED OR OTHERWISE       *
+008904* ISN'T THERE, DEGRADE TO STARTING A FRESH ONE INSTEAD OF      *
+008905* LETTING THE OPEN ABEND THE RUN.                              *
+008906*-----------------------------------------------------------*
+008907 1210-OPEN-EXCEPTION-EXTEND.
+008908*-----------------------------------------------------------*
+008909     OPEN EXTEND EXCEPTION-FILE
+008910     IF WS-FS-EXCEPT NOT = '00'
+008911         OPEN OUTPUT EXCEPTION-FILE
+008912     END-IF.
+008913 1210-EXIT.
+008914     EXIT.
+008915
+008916*-----------------------------------------------------------*
+008917* 1220-OPEN-AVG-REPORT-EXTEND - SAME DEGRADE-TO-OUTPUT         *
+008918* FALLBACK AS 1210-OPEN-EXCEPTION-EXTEND, FOR AVG-REPORT.      *
+008919*-----------------------------------------------------------*
+008920 1220-OPEN-AVG-REPORT-EXTEND.
+008921*-----------------------------------------------------------*
+008922     OPEN EXTEND AVG-REPORT
+008923     IF WS-FS-AVGRPT NOT = '00'
+008924         OPEN OUTPUT AVG-REPORT
+008925     END-IF.
+008926 1220-EXIT.
+008927     EXIT.
+008928
+008910*-----------------------------------------------------------*
+008920 1100-WRITE-REPORT-HEADER.
+008930*-----------------------------------------------------------*
+008940     MOVE WS-RUN-YYYY TO RPT-YYYY
+008950     MOVE WS-RUN-MM   TO RPT-MM
+008960     MOVE WS-RUN-DD   TO RPT-DD
+008970     MOVE WS-HEADER-LINE TO REPORT-RECORD
+008980     WRITE REPORT-RECORD.
+008990
+008992*-----------------------------------------------------------*
+008994 1200-DETERMINE-RESTART.
+008996*-----------------------------------------------------------*
+008998     OPEN INPUT RESTART-FILE
+009002     IF WS-FS-RESTART = '00'
+009004         READ RESTART-FILE INTO RESTART-RECORD
+009006             AT END
+009008                 CONTINUE
+009010             NOT AT END
+009012                 IF RESTART-RECORD = 'Y'
+009014                     MOVE 'Y' TO SW-RESTART
+009016                 END-IF
+009018         END-READ
+009020         CLOSE RESTART-FILE
+009022     END-IF
+009024
+009026     IF RESTART-REQUESTED
+009028         PERFORM 1300-LOAD-CHECKPOINT
+009030     END-IF.
+009032
+009034*-----------------------------------------------------------*
+009036 1300-LOAD-CHECKPOINT.
+009038*-----------------------------------------------------------*
+009040     MOVE SPACES TO WS-CHECKPOINT-REC
+009042     OPEN INPUT CHECKPOINT-FILE
+009044     IF WS-FS-CKPT = '00'
+009046         READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+009048             AT END
+009050                 CONTINUE
+009052             NOT AT END
+009054                 MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-REC
+009056                 MOVE 'Y' TO SW-SKIPPING-FILES
+009058         END-READ
+009060         CLOSE CHECKPOINT-FILE
+009062     ELSE
+009064         DISPLAY "No checkpoint found - restart ignored."
+009066         MOVE 'N' TO SW-RESTART
+009068     END-IF.
+009070
+009000*-----------------------------------------------------------*
+009100 2000-PROCESS-CONTROL-FILE.
+009200*-----------------------------------------------------------*
+009300     PERFORM UNTIL CTL-EOF-FLAG
+009400         READ CONTROL-FILE INTO CONTROL-RECORD
+009500             AT END
+009600                 MOVE 'Y' TO SW-CTL-EOF
+009700             NOT AT END
+009750                 IF CONTROL-RECORD NOT = SPACES
+009760                     PERFORM 2400-HANDLE-CONTROL-ENTRY
+009770                 END-IF
+009900         END-READ
+010000     END-PERFORM
+010100     CLOSE CONTROL-FILE.
+010200 2000-EXIT.
+010300     EXIT.
+010310
+010320*-----------------------------------------------------------*
+010322 2400-HANDLE-CONTROL-ENTRY.
+010324*-----------------------------------------------------------*
+010326     MOVE SPACES TO WS-INPUT-FILENAME
+010328     MOVE CONTROL-RECORD TO WS-INPUT-FILENAME
+010330     IF SKIPPING-FILES
+010332         IF WS-INPUT-FILENAME = CKPT-FILENAME
+010334             MOVE 'N' TO SW-SKIPPING-FILES
+010336             IF CKPT-INPROG
+010338                 PERFORM 2550-RESUME-ONE-FILE
+010340             END-IF
+010342         ELSE
+010344             DISPLAY "Skipping completed file: " WS-INPUT-FILENAME
+010346         END-IF
+010348     ELSE
+010350         PERFORM 2500-PROCESS-ONE-FILE
+010352     END-IF.
+010354
+010320*-----------------------------------------------------------*
+010330 2500-PROCESS-ONE-FILE.
+010340*-----------------------------------------------------------*
+010370     PERFORM 2600-RESET-ACCUMULATORS
+010372     MOVE 0 TO WS-RECORDS-READ
+010380     MOVE 'N' TO SW-EOF
+010390     OPEN INPUT INPUT-FILE
+010392     IF WS-FS-INPUT NOT = '00'
+010394         PERFORM 2510-REPORT-BAD-INPUT-FILE
+010396     ELSE
+010400         PERFORM 2700-READ-INPUT-FILE THRU 2700-EXIT
+010410         CLOSE INPUT-FILE
+010420         PERFORM 3000-WRITE-REPORT-BLOCK
+010422         PERFORM 2850-MARK-CHECKPOINT-DONE
+010430         ADD 1 TO NUM-FILES-PROCESSED
+010431     END-IF.
+010432
+010433*-----------------------------------------------------------*
+010434* 2510-REPORT-BAD-INPUT-FILE - INPUT-FILE'S ASSIGN-DYNAMIC      *
+010435* NAME FAILED TO OPEN (E.G. A BAD/MISSING FILENAME IN           *
+010436* AVGCTL.TXT).  LOG IT TO THE EXCEPTION FILE AND SKIP THE       *
+010437* FILE INSTEAD OF LETTING THE OPEN ABEND THE WHOLE JOB.         *
+010438*-----------------------------------------------------------*
+010439 2510-REPORT-BAD-INPUT-FILE.
+010440*-----------------------------------------------------------*
+010441     MOVE SPACES TO WS-EXCEPT-LINE
+010442     MOVE WS-INPUT-FILENAME TO EXC-RAW-TEXT
+010443     MOVE 'INPUT FILE OPEN FAILED' TO EXC-REASON
+010444     MOVE WS-EXCEPT-LINE TO EXCEPT-RECORD
+010445     WRITE EXCEPT-RECORD
+010446     DISPLAY 'INPUT FILE OPEN FAILED - SKIPPING: '
+010447         WS-INPUT-FILENAME.
+010448
+010449*-----------------------------------------------------------*
+010450 2550-RESUME-ONE-FILE.
+010451*-----------------------------------------------------------*
+010452     PERFORM 2600-RESET-ACCUMULATORS
+010453     MOVE CKPT-COUNT TO NUM-COUNT
+010454     MOVE CKPT-SUM TO NUM-SUM
+010455     MOVE CKPT-MINIMUM TO NUM-MINIMUM
+010456     MOVE CKPT-MAXIMUM TO NUM-MAXIMUM
+010457     MOVE CKPT-REJECTED TO NUM-REJECTED
+010458     MOVE CKPT-CAT-COUNT TO CAT-TABLE-COUNT
+010459     PERFORM 2570-RESTORE-ONE-CATEGORY
+010460         VARYING CAT-NDX FROM 1 BY 1
+010461             UNTIL CAT-NDX > CAT-TABLE-COUNT
+010462     MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+010463     MOVE 'N' TO SW-EOF
+010464     OPEN INPUT INPUT-FILE
+010465     IF WS-FS-INPUT NOT = '00'
+010466         PERFORM 2510-REPORT-BAD-INPUT-FILE
+010467     ELSE
+010468         PERFORM 2560-SKIP-ONE-RECORD CKPT-RECORDS-READ TIMES
+010469         PERFORM 2700-READ-INPUT-FILE THRU 2700-EXIT
+010470         CLOSE INPUT-FILE
+010471         PERFORM 3000-WRITE-REPORT-BLOCK
+010472         PERFORM 2850-MARK-CHECKPOINT-DONE
+010473         ADD 1 TO NUM-FILES-PROCESSED
+010474     END-IF.
+010475
+010476*-----------------------------------------------------------*
+010465* 2570-RESTORE-ONE-CATEGORY - COPY ONE CHECKPOINTED CATEGORY   *
+010466* ENTRY BACK INTO THE WORKING CAT-TABLE ON RESTART.            *
+010467*-----------------------------------------------------------*
+010468 2570-RESTORE-ONE-CATEGORY.
+010469*-----------------------------------------------------------*
+010470     MOVE CKPT-CAT-CODE(CAT-NDX)     TO CAT-CODE(CAT-NDX)
+010471     MOVE CKPT-CAT-CNT(CAT-NDX)      TO CAT-COUNT(CAT-NDX)
+010472     MOVE CKPT-CAT-SUM(CAT-NDX)      TO CAT-SUM(CAT-NDX)
+010473     MOVE CKPT-CAT-WT-SUM(CAT-NDX)   TO CAT-WEIGHTED-SUM(CAT-NDX)
+010474     MOVE CKPT-CAT-WT-TOTAL(CAT-NDX) TO CAT-WEIGHT-TOTAL(CAT-NDX).
+010464
+010466*-----------------------------------------------------------*
+010468 2560-SKIP-ONE-RECORD.
+010470*-----------------------------------------------------------*
+010472     READ INPUT-FILE INTO WS-INPUT-RECORD
+010474         AT END
+010476             MOVE 'Y' TO SW-EOF
+010478     END-READ.
+010480
+010450*-----------------------------------------------------------*
+010460 2600-RESET-ACCUMULATORS.
+010470*-----------------------------------------------------------*
+010480     MOVE 0 TO NUM-COUNT
+010490     MOVE 0 TO NUM-SUM
+010500     MOVE 0 TO NUM-MINIMUM
+010510     MOVE 0 TO NUM-MAXIMUM
+010520     MOVE 0 TO NUM-REJECTED
+010530     MOVE 0 TO NUM-AVERAGE
+010535     MOVE 0 TO CAT-TABLE-COUNT.
+010540
+010550*-----------------------------------------------------------*
+010560 2700-READ-INPUT-FILE.
+010570*-----------------------------------------------------------*
+010580     PERFORM UNTIL EOF-FLAG
+010590         READ INPUT-FILE INTO WS-INPUT-RECORD
+010600             AT END
+010610                 MOVE 'Y' TO SW-EOF
+010620             NOT AT END
+010625                 ADD 1 TO WS-RECORDS-READ
+010627                 PERFORM 2100-ACCUMULATE-RECORD
+010629                 PERFORM 2800-CHECKPOINT-IF-DUE
+010640         END-READ
+010650     END-PERFORM.
+010660 2700-EXIT.
+010670     EXIT.
+010680
+010682*-----------------------------------------------------------*
+010684 2800-CHECKPOINT-IF-DUE.
+010686*-----------------------------------------------------------*
+010688     DIVIDE WS-RECORDS-READ BY CKPT-INTERVAL
+010690         GIVING WS-CKPT-QUOTIENT
+010692         REMAINDER WS-CKPT-REMAINDER
+010694     IF WS-CKPT-REMAINDER = 0
+010696         PERFORM 2810-WRITE-CHECKPOINT
+010698     END-IF.
+010700
+010702*-----------------------------------------------------------*
+010704 2810-WRITE-CHECKPOINT.
+010706*-----------------------------------------------------------*
+010707     PERFORM 2805-BUILD-CHECKPOINT-REC THRU 2805-EXIT
+010718     MOVE 'INPROG' TO CKPT-STATUS
+010720     OPEN OUTPUT CHECKPOINT-FILE
+010722     MOVE WS-CHECKPOINT-REC TO CHECKPOINT-RECORD
+010724     WRITE CHECKPOINT-RECORD
+010726     CLOSE CHECKPOINT-FILE.
+010727
+010728*-----------------------------------------------------------*
+010729* 2805-BUILD-CHECKPOINT-REC - POPULATE THE CHECKPOINT RECORD   *
+010730* WITH THE FULL ACCUMULATOR STATE (INCLUDING MIN/MAX/REJECTED  *
+010731* AND THE CATEGORY TABLE) SO A RESTART CAN REPRODUCE THE SAME  *
+010732* REPORT BLOCK THE INTERRUPTED RUN WOULD HAVE WRITTEN.         *
+010733*-----------------------------------------------------------*
+010734 2805-BUILD-CHECKPOINT-REC.
+010735*-----------------------------------------------------------*
+010736     MOVE SPACES TO WS-CHECKPOINT-REC
+010737     MOVE WS-INPUT-FILENAME TO CKPT-FILENAME
+010738     MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+010739     MOVE NUM-COUNT TO CKPT-COUNT
+010740     MOVE NUM-SUM TO CKPT-SUM
+010741     MOVE NUM-MINIMUM TO CKPT-MINIMUM
+010742     MOVE NUM-MAXIMUM TO CKPT-MAXIMUM
+010743     MOVE NUM-REJECTED TO CKPT-REJECTED
+010744     MOVE CAT-TABLE-COUNT TO CKPT-CAT-COUNT
+010745     PERFORM 2820-SAVE-ONE-CATEGORY
+010746         VARYING CAT-NDX FROM 1 BY 1
+010747             UNTIL CAT-NDX > CAT-TABLE-COUNT.
+010748 2805-EXIT.
+010749     EXIT.
+010750
+010751*-----------------------------------------------------------*
+010752* 2820-SAVE-ONE-CATEGORY - COPY ONE CAT-TABLE ENTRY INTO THE   *
+010753* CHECKPOINT RECORD'S CATEGORY TABLE.                         *
+010754*-----------------------------------------------------------*
+010755 2820-SAVE-ONE-CATEGORY.
+010756*-----------------------------------------------------------*
+010757     MOVE CAT-CODE(CAT-NDX)         TO CKPT-CAT-CODE(CAT-NDX)
+010758     MOVE CAT-COUNT(CAT-NDX)        TO CKPT-CAT-CNT(CAT-NDX)
+010759     MOVE CAT-SUM(CAT-NDX)          TO CKPT-CAT-SUM(CAT-NDX)
+010760     MOVE CAT-WEIGHTED-SUM(CAT-NDX) TO CKPT-CAT-WT-SUM(CAT-NDX)
+010761     MOVE CAT-WEIGHT-TOTAL(CAT-NDX) TO CKPT-CAT-WT-TOTAL(CAT-NDX).
+010762
+010763*-----------------------------------------------------------*
+010764 2850-MARK-CHECKPOINT-DONE.
+010765*-----------------------------------------------------------*
+010766     PERFORM 2805-BUILD-CHECKPOINT-REC THRU 2805-EXIT
+010767     MOVE 'DONE' TO CKPT-STATUS
+010768     OPEN OUTPUT CHECKPOINT-FILE
+010769     MOVE WS-CHECKPOINT-REC TO CHECKPOINT-RECORD
+010770     WRITE CHECKPOINT-RECORD
+010771     CLOSE CHECKPOINT-FILE.
+010500*-----------------------------------------------------------*
+010600 2100-ACCUMULATE-RECORD.
+010700*-----------------------------------------------------------*
+010705     IF IR-VALUE IS NOT NUMERIC
+010707         PERFORM 2900-REJECT-RECORD
+010709     ELSE
+010711         IF IR-WEIGHT-RAW = SPACES
+010713             MOVE 1.00 TO WS-WEIGHT-EFFECTIVE
+010715         ELSE
+010717             IF IR-WEIGHT IS NOT NUMERIC
+010719                 PERFORM 2900-REJECT-RECORD
+010721             ELSE
+010723                 MOVE IR-WEIGHT TO WS-WEIGHT-EFFECTIVE
+010725             END-IF
+010727         END-IF
+010729
+010731         IF IR-WEIGHT-RAW = SPACES OR IR-WEIGHT IS NUMERIC
+010733             MOVE IR-VALUE TO NUM-VALUE
+010800             ADD NUM-VALUE TO NUM-SUM
+010900             ADD 1 TO NUM-COUNT
+011100             IF NUM-COUNT = 1
+011200                 MOVE NUM-VALUE TO NUM-MINIMUM
+011300                 MOVE NUM-VALUE TO NUM-MAXIMUM
+011400             ELSE
+011500                 IF NUM-VALUE < NUM-MINIMUM
+011600                     MOVE NUM-VALUE TO NUM-MINIMUM
+011700                 END-IF
+011800                 IF NUM-VALUE > NUM-MAXIMUM
+011900                     MOVE NUM-VALUE TO NUM-MAXIMUM
+012000                 END-IF
+012100             END-IF
+012135             PERFORM 2150-FIND-OR-ADD-CATEGORY
+012137         END-IF
+012130     END-IF.
+012140
+012142*-----------------------------------------------------------*
+012144 2150-FIND-OR-ADD-CATEGORY.
+012146*-----------------------------------------------------------*
+012148     SET CAT-NDX TO 1
+012150     SEARCH CAT-ENTRY
+012152         AT END
+012154             PERFORM 2160-ADD-NEW-CATEGORY
+012156         WHEN CAT-CODE(CAT-NDX) = IR-CATEGORY
+012158             PERFORM 2170-ACCUMULATE-CATEGORY
+012160     END-SEARCH.
+012162
+012164*-----------------------------------------------------------*
+012166 2160-ADD-NEW-CATEGORY.
+012168*-----------------------------------------------------------*
+012169     IF CAT-TABLE-COUNT >= MAX-CATEGORIES
+012170         PERFORM 2165-REPORT-CATEGORY-OVERFLOW
+012171     ELSE
+012172         ADD 1 TO CAT-TABLE-COUNT
+012173         SET CAT-NDX TO CAT-TABLE-COUNT
+012174         MOVE IR-CATEGORY TO CAT-CODE(CAT-NDX)
+012175         MOVE 0 TO CAT-COUNT(CAT-NDX)
+012176         MOVE 0 TO CAT-SUM(CAT-NDX)
+012177         MOVE 0 TO CAT-WEIGHTED-SUM(CAT-NDX)
+012178         MOVE 0 TO CAT-WEIGHT-TOTAL(CAT-NDX)
+012179         PERFORM 2170-ACCUMULATE-CATEGORY
+012180     END-IF.
+012181
+012182*-----------------------------------------------------------*
+012183* 2165-REPORT-CATEGORY-OVERFLOW - CAT-TABLE IS ALREADY AT        *
+012184* MAX-CATEGORIES CAPACITY.  THE RECORD'S VALUE IS STILL IN ITS   *
+012185* OVERALL NUM-SUM/NUM-COUNT TOTALS (ACCUMULATED BEFORE           *
+012186* 2150-FIND-OR-ADD-CATEGORY WAS EVER CALLED) - ONLY ITS          *
+012187* PER-CATEGORY BREAKOUT IS LOST, SO LOG IT RATHER THAN COUNT IT  *
+012188* AS A REJECTED RECORD.                                         *
+012189*-----------------------------------------------------------*
+012190 2165-REPORT-CATEGORY-OVERFLOW.
+012192*-----------------------------------------------------------*
+012194     MOVE SPACES TO WS-EXCEPT-LINE
+012196     MOVE WS-INPUT-RECORD TO EXC-RAW-TEXT
+012198     MOVE 'CATEGORY TABLE FULL - DROPPED' TO EXC-REASON
+012200     MOVE WS-EXCEPT-LINE TO EXCEPT-RECORD
+012202     WRITE EXCEPT-RECORD.
+012204
+012206*-----------------------------------------------------------*
+012208 2170-ACCUMULATE-CATEGORY.
+012192*-----------------------------------------------------------*
+012194     ADD 1 TO CAT-COUNT(CAT-NDX)
+012196     ADD NUM-VALUE TO CAT-SUM(CAT-NDX)
+012198     ADD WS-WEIGHT-EFFECTIVE TO CAT-WEIGHT-TOTAL(CAT-NDX)
+012200     COMPUTE CAT-WEIGHTED-SUM(CAT-NDX) =
+012202         CAT-WEIGHTED-SUM(CAT-NDX) +
+012204         (NUM-VALUE * WS-WEIGHT-EFFECTIVE).
+012206
+012208*-----------------------------------------------------------*
+012210 2900-REJECT-RECORD.
+012212*-----------------------------------------------------------*
+012214     MOVE SPACES TO WS-EXCEPT-LINE
+012216     MOVE WS-INPUT-RECORD TO EXC-RAW-TEXT
+012218     MOVE 'NOT NUMERIC - RECORD SKIPPED' TO EXC-REASON
+012220     MOVE WS-EXCEPT-LINE TO EXCEPT-RECORD
+012222     WRITE EXCEPT-RECORD
+012224     ADD 1 TO NUM-REJECTED.
+012240
+012300*-----------------------------------------------------------*
+012400 3000-WRITE-REPORT-BLOCK.
+012500*-----------------------------------------------------------*
+012520     MOVE WS-INPUT-FILENAME TO FIL-NAME
+012530     MOVE WS-FILE-LINE TO REPORT-RECORD
+012540     WRITE REPORT-RECORD
+012550
+013300     IF NUM-COUNT > 0
+013400         COMPUTE NUM-AVERAGE = NUM-SUM / NUM-COUNT
+013500         DISPLAY "Average: " NUM-AVERAGE
+013600     ELSE
+013700         MOVE 0 TO NUM-AVERAGE
+013800         DISPLAY "No numbers found."
+013900     END-IF
+014000
+014100     MOVE 'RECORD COUNT' TO DTL-LABEL
+014200     MOVE NUM-COUNT TO DTL-VALUE
+014300     MOVE WS-DETAIL-LINE TO REPORT-RECORD
+014400     WRITE REPORT-RECORD
+014500
+014600     MOVE 'SUM' TO DTL-LABEL
+014700     MOVE NUM-SUM TO DTL-VALUE
+014800     MOVE WS-DETAIL-LINE TO REPORT-RECORD
+014900     WRITE REPORT-RECORD
+015000
+015100     MOVE 'AVERAGE' TO DTL-LABEL
+015200     MOVE NUM-AVERAGE TO DTL-VALUE
+015300     MOVE WS-DETAIL-LINE TO REPORT-RECORD
+015400     WRITE REPORT-RECORD
+015500
+015600     MOVE 'MINIMUM' TO DTL-LABEL
+015700     MOVE NUM-MINIMUM TO DTL-VALUE
+015800     MOVE WS-DETAIL-LINE TO REPORT-RECORD
+015900     WRITE REPORT-RECORD
+016000
+016100     MOVE 'MAXIMUM' TO DTL-LABEL
+016200     MOVE NUM-MAXIMUM TO DTL-VALUE
+016300     MOVE WS-DETAIL-LINE TO REPORT-RECORD
+016400     WRITE REPORT-RECORD
+016450
+016460     MOVE 'REJECTED' TO DTL-LABEL
+016470     MOVE NUM-REJECTED TO DTL-VALUE
+016480     MOVE WS-DETAIL-LINE TO REPORT-RECORD
+016490     WRITE REPORT-RECORD
+016495
+016496     PERFORM 3100-WRITE-CATEGORY-LINE
+016497         VARYING CAT-NDX FROM 1 BY 1
+016498         UNTIL CAT-NDX > CAT-TABLE-COUNT.
+016500
+016600*-----------------------------------------------------------*
+016610 3100-WRITE-CATEGORY-LINE.
+016620*-----------------------------------------------------------*
+016630     IF CAT-COUNT(CAT-NDX) > 0
+016640         COMPUTE CAT-AVERAGE =
+016650             CAT-SUM(CAT-NDX) / CAT-COUNT(CAT-NDX)
+016660     ELSE
+016670         MOVE 0 TO CAT-AVERAGE
+016680     END-IF
+016690
+016700     IF CAT-WEIGHT-TOTAL(CAT-NDX) > 0
+016710         COMPUTE CAT-WEIGHTED-AVERAGE =
+016720             CAT-WEIGHTED-SUM(CAT-NDX) / CAT-WEIGHT-TOTAL(CAT-NDX)
+016730     ELSE
+016740         MOVE 0 TO CAT-WEIGHTED-AVERAGE
+016750     END-IF
+016760
+016780     MOVE CAT-CODE(CAT-NDX) TO CTL-CODE
+016790     MOVE CAT-COUNT(CAT-NDX) TO CTL-COUNT
+016800     MOVE CAT-AVERAGE TO CTL-AVERAGE
+016810     MOVE CAT-WEIGHTED-AVERAGE TO CTL-WT-AVG
+016820     MOVE WS-CATEGORY-LINE TO REPORT-RECORD
+016830     WRITE REPORT-RECORD.
+016840
+016800*-----------------------------------------------------------*
+016900 9999-TERMINATE.
+017000*-----------------------------------------------------------*
+017005     PERFORM 9900-RESET-RESTART-CONTROLS
+017010     CLOSE EXCEPTION-FILE
+017020     CLOSE AVG-REPORT.
+017030
+017040*-----------------------------------------------------------*
+017050* 9900-RESET-RESTART-CONTROLS - THE RESTART FLAG AND ITS       *
+017060* CHECKPOINT ARE ONLY GOOD FOR ONE RESTART.  CLEAR BOTH ON     *
+017070* EVERY RUN THAT REACHES THIS POINT (RESTARTED OR NOT) SO A    *
+017080* COMPLETED RUN CAN'T LEAVE AVGRESTART.TXT SET TO 'Y' AND      *
+017090* MAKE THE NEXT ORDINARY RUN MISTAKE ITSELF FOR A RESTART.     *
+017100*-----------------------------------------------------------*
+017110 9900-RESET-RESTART-CONTROLS.
+017120*-----------------------------------------------------------*
+017130     MOVE 'N' TO RESTART-RECORD
+017140     OPEN OUTPUT RESTART-FILE
+017150     WRITE RESTART-RECORD
+017160     CLOSE RESTART-FILE
+017170     OPEN OUTPUT CHECKPOINT-FILE
+017180     CLOSE CHECKPOINT-FILE.
