@@ -1,34 +1,247 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RANDOM-GEN.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OUT-FILE ASSIGN TO "random.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD OUT-FILE.
-       01 OUT-REC      PIC X(12).
-
-       WORKING-STORAGE SECTION.
-       01 I            PIC 9(3).
-       01 SEED         PIC 9(8) VALUE 12345678.
-       01 RAND-INT     PIC 9(8).
-       01 RAND-FLT     PIC 9V999999.
-       01 STR-BUF      PIC X(12).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           OPEN OUTPUT OUT-FILE
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               COMPUTE RAND-INT = FUNCTION RANDOM(SEED) * 1000000
-               COMPUTE RAND-FLT = RAND-INT / 1000000
-               MOVE RAND-FLT TO STR-BUF
-               STRING STR-BUF DELIMITED BY SPACE INTO OUT-REC
-               WRITE OUT-REC
-           END-PERFORM
-           CLOSE OUT-FILE
-           DISPLAY "10 random numbers written to random.txt".
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RANDOM-GEN.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 2018-04-02.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                       *
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                *
+001200* 2018-04-02  DPG  ORIGINAL PROGRAM.                          *
+001300* 2026-08-09  DPG  ACCEPT SEED AS A RUN-TIME PARAMETER ON THE *
+001400*                  COMMAND LINE INSTEAD OF A HARDCODED VALUE. *
+001410* 2026-08-09  DPG  ACCEPT THE RECORD COUNT AS A SECOND         *
+001420*                  COMMAND-LINE PARAMETER INSTEAD OF A FIXED   *
+001430*                  COUNT OF 10.                                *
+001440* 2026-08-09  DPG  BRACKET RANDOM.TXT WITH A HEADER CONTROL    *
+001450*                  RECORD (RUN DATE, SEED, REQUESTED COUNT)    *
+001460*                  AND A TRAILER CONTROL RECORD (ACTUAL COUNT) *
+001470*                  SO DOWNSTREAM JOBS CAN VALIDATE THE RUN.    *
+001480* 2026-08-09  DPG  ADD A THIRD COMMAND-LINE PARAMETER TO       *
+001490*                  SELECT THE OUTPUT DISTRIBUTION - UNIFORM    *
+001493*                  (THE ORIGINAL FLAT FUNCTION RANDOM VALUE)   *
+001496*                  OR A SIMPLE NORMAL APPROXIMATION BUILT BY   *
+001498*                  SUMMING UNIFORM DRAWS - AND RECORD WHICH    *
+001499*                  ONE WAS USED ON THE HEADER CONTROL RECORD.  *
+001500* 2026-08-09  DPG  SEED FUNCTION RANDOM ONCE, UP FRONT, INSTEAD *
+001501*                  OF PASSING THE SAME SEED ARGUMENT ON EVERY   *
+001502*                  CALL - A REPEATED SEED ARGUMENT RESEEDS THE  *
+001503*                  GENERATOR EACH TIME AND RETURNS THE SAME     *
+001504*                  VALUE OVER AND OVER.  EVERY CALL AFTER THE   *
+001505*                  INITIAL SEED NOW USES THE NO-ARGUMENT FORM   *
+001506*                  SO THE SEQUENCE ACTUALLY ADVANCES.           *
+001507*-----------------------------------------------------------*
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT OUT-FILE ASSIGN TO 'random.txt'
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  OUT-FILE.
+002600 01  OUT-REC         PIC X(30).
+002700
+002800 WORKING-STORAGE SECTION.
+002900*-----------------------------------------------------------*
+003000* RUN-TIME PARAMETER WORK AREAS                               *
+003100*-----------------------------------------------------------*
+003200 01  WS-PARM-LINE        PIC X(80).
+003300 01  WS-PARM-SEED        PIC 9(8).
+003350 01  WS-PARM-COUNT       PIC 9(5).
+003360 01  WS-PARM-DIST        PIC X(1).
+003400
+003500 01  I               PIC 9(5).
+003550 01  RECORD-COUNT     PIC 9(5) VALUE 10.
+003560 01  ACTUAL-COUNT     PIC 9(5) VALUE 0.
+003600 01  SEED            PIC 9(8) VALUE 12345678.
+003700 01  RAND-INT        PIC 9(8).
+003800 01  RAND-FLT        PIC 9V999999.
+003900 01  STR-BUF         PIC X(12).
+003950
+003960 01  WS-RUN-DATE      PIC 9(8).
+003970
+003971*-----------------------------------------------------------*
+003972* DISTRIBUTION SELECTION AND NORMAL-APPROXIMATION WORK AREAS  *
+003973*-----------------------------------------------------------*
+003974 01  DIST-CODE        PIC X(1)  VALUE 'U'.
+003975     88  DIST-UNIFORM           VALUE 'U'.
+003976     88  DIST-NORMAL            VALUE 'N'.
+003977
+003978 01  DIST-I           PIC 9(2) COMP.
+003979 01  WS-NORM-SUM      PIC S9(2)V9(6) COMP-3 VALUE 0.
+003980 01  WS-NORM-VAL      PIC S9(1)V9(6) COMP-3 VALUE 0.
+003981
+003980*-----------------------------------------------------------*
+003990* HEADER/TRAILER/DATA CONTROL RECORD LAYOUTS FOR RANDOM.TXT   *
+004000*-----------------------------------------------------------*
+004010 01  WS-HEADER-REC.
+004020     05  HDR-REC-TYPE     PIC X(1)  VALUE 'H'.
+004030     05  HDR-RUN-DATE     PIC 9(8).
+004040     05  HDR-SEED         PIC 9(8).
+004050     05  HDR-REQ-COUNT    PIC 9(5).
+004055     05  HDR-DIST-CODE    PIC X(1)  VALUE 'U'.
+004060     05  FILLER           PIC X(7)  VALUE SPACES.
+004070
+004080 01  WS-TRAILER-REC.
+004090     05  TRL-REC-TYPE     PIC X(1)  VALUE 'T'.
+004100     05  TRL-ACTUAL-COUNT PIC 9(5).
+004110     05  FILLER           PIC X(24) VALUE SPACES.
+004120
+004130 01  WS-DATA-REC.
+004140     05  DTA-REC-TYPE     PIC X(1)  VALUE 'D'.
+004150     05  DTA-VALUE        PIC X(12).
+004160     05  FILLER           PIC X(17) VALUE SPACES.
+004170
+004180 PROCEDURE DIVISION.
+004200*-----------------------------------------------------------*
+004300 0000-MAINLINE.
+004400*-----------------------------------------------------------*
+004500     PERFORM 1000-INITIALIZE
+004600     PERFORM 2000-GENERATE-RECORDS THRU 2000-EXIT
+004700     PERFORM 9999-TERMINATE.
+004800
+004900*-----------------------------------------------------------*
+005000 1000-INITIALIZE.
+005100*-----------------------------------------------------------*
+005200     PERFORM 1100-GET-PARAMETERS THRU 1100-EXIT
+005250     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+005270     COMPUTE RAND-INT = FUNCTION RANDOM(SEED) * 1000000
+005300     OPEN OUTPUT OUT-FILE
+005350     PERFORM 1200-WRITE-HEADER THRU 1200-EXIT.
+005400
+005500*-----------------------------------------------------------*
+005600* 1100-GET-PARAMETERS - UP TO THREE COMMA-DELIMITED TOKENS     *
+005700* MAY BE SUPPLIED ON THE COMMAND LINE: SEED, RECORD-COUNT,    *
+005800* AND A ONE-LETTER DISTRIBUTION CODE, E.G. "87654321,25,N".   *
+005900* A TOKEN THAT IS ABSENT, BLANK, NOT NUMERIC, OR ZERO LEAVES  *
+005950* ITS COMPILED-IN DEFAULT (SEED OR RECORD-COUNT ABOVE) IN     *
+005960* PLACE.  UNSTRING MOVES EACH NUMERIC TOKEN INTO A NUMERIC    *
+005970* RECEIVING FIELD, WHICH RIGHT-JUSTIFIES AND ZERO-FILLS IT,   *
+005980* SO A SHORT TOKEN LIKE "5" CONVERTS CLEANLY.  THE            *
+005985* DISTRIBUTION CODE IS 'U' FOR THE ORIGINAL FLAT UNIFORM      *
+005990* VALUE, OR 'N' FOR A SUMMED-UNIFORMS NORMAL APPROXIMATION;   *
+005995* ANYTHING ELSE LEAVES THE COMPILED-IN 'U' DEFAULT IN PLACE.  *
+006000*-----------------------------------------------------------*
+006100 1100-GET-PARAMETERS.
+006200     ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+006300     IF WS-PARM-LINE = SPACES
+006400         GO TO 1100-EXIT
+006500     END-IF
+006600     MOVE ZERO TO WS-PARM-SEED
+006650     MOVE ZERO TO WS-PARM-COUNT
+006660     MOVE SPACES TO WS-PARM-DIST
+006700     UNSTRING WS-PARM-LINE DELIMITED BY ','
+006750         INTO WS-PARM-SEED WS-PARM-COUNT WS-PARM-DIST
+006800     END-UNSTRING
+006900     IF WS-PARM-SEED NOT = ZERO
+007000         MOVE WS-PARM-SEED TO SEED
+007100     END-IF
+007150     IF WS-PARM-COUNT NOT = ZERO
+007160         MOVE WS-PARM-COUNT TO RECORD-COUNT
+007170     END-IF
+007180     IF WS-PARM-DIST = 'U' OR WS-PARM-DIST = 'N'
+007190         MOVE WS-PARM-DIST TO DIST-CODE
+007195     END-IF.
+007200 1100-EXIT.
+007300     EXIT.
+007400
+007410*-----------------------------------------------------------*
+007420* 1200-WRITE-HEADER - WRITES THE 'H' CONTROL RECORD CARRYING  *
+007425* THE RUN DATE, THE SEED IN EFFECT, THE REQUESTED COUNT, AND  *
+007427* THE DISTRIBUTION CODE IN EFFECT FOR THIS RUN.               *
+007440*-----------------------------------------------------------*
+007450 1200-WRITE-HEADER.
+007460     MOVE SPACES TO WS-HEADER-REC
+007470     MOVE 'H' TO HDR-REC-TYPE
+007480     MOVE WS-RUN-DATE TO HDR-RUN-DATE
+007490     MOVE SEED TO HDR-SEED
+007500     MOVE RECORD-COUNT TO HDR-REQ-COUNT
+007505     MOVE DIST-CODE TO HDR-DIST-CODE
+007510     MOVE WS-HEADER-REC TO OUT-REC
+007520     WRITE OUT-REC.
+007530 1200-EXIT.
+007540     EXIT.
+007550
+007560*-----------------------------------------------------------*
+007600 2000-GENERATE-RECORDS.
+007700*-----------------------------------------------------------*
+007800     PERFORM 2100-GENERATE-ONE-RECORD
+007900         VARYING I FROM 1 BY 1 UNTIL I > RECORD-COUNT.
+008000 2000-EXIT.
+008100     EXIT.
+008200
+008300*-----------------------------------------------------------*
+008400 2100-GENERATE-ONE-RECORD.
+008500*-----------------------------------------------------------*
+008550     EVALUATE TRUE
+008560         WHEN DIST-NORMAL
+008570             PERFORM 2150-SUM-UNIFORMS THRU 2150-EXIT
+008580         WHEN OTHER
+008590             COMPUTE RAND-INT = FUNCTION RANDOM * 1000000
+008600             COMPUTE RAND-FLT = RAND-INT / 1000000
+008610     END-EVALUATE
+008800     MOVE RAND-FLT TO STR-BUF
+008810     MOVE SPACES TO WS-DATA-REC
+008820     MOVE 'D' TO DTA-REC-TYPE
+008830     MOVE STR-BUF TO DTA-VALUE
+008840     MOVE WS-DATA-REC TO OUT-REC
+008870     ADD 1 TO ACTUAL-COUNT
+009000     WRITE OUT-REC.
+009010
+009020*-----------------------------------------------------------*
+009030* 2150-SUM-UNIFORMS - BUILDS A SIMPLE NORMAL APPROXIMATION BY *
+009040* THE CLASSIC IRWIN-HALL TECHNIQUE OF SUMMING TWELVE          *
+009050* INDEPENDENT UNIFORM 0-1 DRAWS, WHICH HAS MEAN 6 AND         *
+009060* VARIANCE 1, SO (SUM - 6) APPROXIMATES A STANDARD NORMAL     *
+009070* DEVIATE.  THAT DEVIATE IS RESCALED AND RECENTRED AROUND     *
+009080* 0.5 SO THE RESULT FITS THE SAME UNSIGNED 0-1 RANGE THE      *
+009090* UNIFORM DISTRIBUTION PRODUCES, AND IS CLAMPED TO THAT       *
+009100* RANGE ON THE RARE DRAW THAT FALLS OUTSIDE IT.               *
+009110*-----------------------------------------------------------*
+009120 2150-SUM-UNIFORMS.
+009130     MOVE ZERO TO WS-NORM-SUM
+009140     PERFORM 2160-ADD-ONE-UNIFORM
+009150         VARYING DIST-I FROM 1 BY 1 UNTIL DIST-I > 12
+009160     COMPUTE WS-NORM-VAL = ((WS-NORM-SUM - 6) / 8) + 0.5
+009165     IF WS-NORM-VAL < 0
+009170         MOVE 0 TO WS-NORM-VAL
+009175     END-IF
+009180     IF WS-NORM-VAL > 1
+009185         MOVE 1 TO WS-NORM-VAL
+009190     END-IF
+009195     MOVE WS-NORM-VAL TO RAND-FLT.
+009200 2150-EXIT.
+009210     EXIT.
+009220
+009230*-----------------------------------------------------------*
+009240 2160-ADD-ONE-UNIFORM.
+009250*-----------------------------------------------------------*
+009260     COMPUTE RAND-INT = FUNCTION RANDOM * 1000000
+009270     COMPUTE WS-NORM-SUM = WS-NORM-SUM + (RAND-INT / 1000000).
+009100
+009100*-----------------------------------------------------------*
+009110* 9900-WRITE-TRAILER - WRITES THE 'T' CONTROL RECORD CARRYING  *
+009120* THE ACTUAL NUMBER OF DATA RECORDS WRITTEN, FOR DOWNSTREAM    *
+009130* JOBS TO RECONCILE AGAINST THE HEADER'S REQUESTED COUNT.      *
+009140*-----------------------------------------------------------*
+009150 9900-WRITE-TRAILER.
+009160     MOVE SPACES TO WS-TRAILER-REC
+009170     MOVE 'T' TO TRL-REC-TYPE
+009180     MOVE ACTUAL-COUNT TO TRL-ACTUAL-COUNT
+009190     MOVE WS-TRAILER-REC TO OUT-REC
+009200     WRITE OUT-REC.
+009210 9900-EXIT.
+009220     EXIT.
+009230
+009240*-----------------------------------------------------------*
+009300 9999-TERMINATE.
+009400*-----------------------------------------------------------*
+009410     PERFORM 9900-WRITE-TRAILER THRU 9900-EXIT
+009500     CLOSE OUT-FILE
+009600     DISPLAY ACTUAL-COUNT ' RANDOM NUMBER(S) WRITTEN TO '
+009650         'RANDOM.TXT'
+009700     STOP RUN.
