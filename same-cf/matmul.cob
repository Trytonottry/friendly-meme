@@ -1,56 +1,655 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATMUL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 M            PIC 9 VALUE 3.
-       01 N            PIC 9 VALUE 4.
-       01 K            PIC 9 VALUE 2.
-       01 I            PIC 9.
-       01 J            PIC 9.
-       01 L            PIC 9.
-       01 SUM          PIC 9(4)V9(4).
-
-       01 A-TABLE.
-           05 A-ROW OCCURS 3 TIMES.
-               10 A-ELEM OCCURS 2 TIMES PIC 9V9(3).
-       01 B-TABLE.
-           05 B-ROW OCCURS 2 TIMES.
-               10 B-ELEM OCCURS 4 TIMES PIC 9V9(3).
-       01 C-TABLE.
-           05 C-ROW OCCURS 3 TIMES.
-               10 C-ELEM OCCURS 4 TIMES PIC 9V9(3).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM INIT-MATRICES
-           PERFORM MULTIPLY-MATRICES
-           PERFORM DISPLAY-RESULT
-           STOP RUN.
-
-       INIT-MATRICES.
-           MOVE 0.1 TO A-ELEM(1,1) A-ELEM(1,2)
-           MOVE 0.2 TO A-ELEM(2,1) A-ELEM(2,2)
-           MOVE 0.3 TO A-ELEM(3,1) A-ELEM(3,2)
-
-           MOVE 1.0 TO B-ELEM(1,1) B-ELEM(1,2) B-ELEM(1,3) B-ELEM(1,4)
-           MOVE 2.0 TO B-ELEM(2,1) B-ELEM(2,2) B-ELEM(2,3) B-ELEM(2,4).
-
-       MULTIPLY-MATRICES.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
-                   MOVE 0 TO SUM
-                   PERFORM VARYING L FROM 1 BY 1 UNTIL L > K
-                       COMPUTE SUM = SUM + A-ELEM(I,L) * B-ELEM(L,J)
-                   END-PERFORM
-                   MOVE SUM TO C-ELEM(I,J)
-               END-PERFORM
-           END-PERFORM.
-
-       DISPLAY-RESULT.
-           DISPLAY "Product C = A * B:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
-                   DISPLAY "C(" I "," J ") = " C-ELEM(I,J)
-               END-PERFORM
-           END-PERFORM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MATMUL.
+000300 AUTHOR. DATA-PROCESSING-GROUP.
+000400 INSTALLATION. OPERATIONS.
+000500 DATE-WRITTEN. 2018-04-02.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                       *
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                *
+001200* 2018-04-02  DPG  ORIGINAL PROGRAM.                          *
+001300* 2026-08-09  DPG  READ DIMENSIONS AND MATRIX VALUES FROM AN  *
+001400*                  INPUT FILE INSTEAD OF HARDCODED MOVES.     *
+001410* 2026-08-09  DPG  VALIDATE THAT A'S COLUMN COUNT MATCHES B'S *
+001420*                  ROW COUNT BEFORE MULTIPLYING.              *
+001430* 2026-08-09  DPG  WRITE THE C-TABLE PRODUCT TO AN OUTPUT     *
+001440*                  FILE IN ADDITION TO THE CONSOLE DISPLAY.   *
+001450* 2026-08-09  DPG  WIDEN DIMENSION AND INDEX FIELDS AND RAISE *
+001460*                  OCCURS BOUNDS TO HANDLE LARGER MATRICES.   *
+001470* 2026-08-09  DPG  ADD A MODE BYTE TO THE HEADER RECORD SO    *
+001480*                  MATMUL CAN ALSO TRANSPOSE A OR COMPUTE THE *
+001490*                  DETERMINANT OF A SQUARE A, NOT JUST A * B. *
+001491* 2026-08-09  DPG  MOVE THE MODE BYTE AFTER THE DIMENSION      *
+001492*                  FIELDS (IT HAD BEEN INSERTED IN FRONT OF    *
+001493*                  THEM, SHIFTING HDR-M/AK/BK/N AND BREAKING   *
+001494*                  OLD-FORMAT HEADERS) AND VALIDATE EACH       *
+001495*                  DIMENSION AGAINST THE OCCURS 20 TABLE BOUND *
+001496*                  BEFORE SUBSCRIPTING.  ALSO SET RETURN-CODE  *
+001497*                  ON EVERY ABORT PATH (BAD CONFORMABILITY,    *
+001498*                  NON-SQUARE DETERMINANT, OVERSIZE DIMENSION, *
+001499*                  UNRECOGNIZED MODE BYTE) SO A FAILED RUN     *
+001500*                  STOPS THE NIGHTLY BATCH CHAIN.              *
+001502* 2026-08-09  DPG  ON A SHORT MATMUL-INPUT (FEWER A/B ROWS      *
+001503*                  THAN M/AK/BK/N CALL FOR), ABORT THE WHOLE    *
+001504*                  LOAD AND SET RETURN-CODE INSTEAD OF LETTING  *
+001505*                  THE VARYING LOOP READ PAST END OF FILE AND   *
+001506*                  ABEND.  THE MODE DISPATCH NOW ALSO CHECKS    *
+001507*                  THAT THE LOAD SUCCEEDED BEFORE RUNNING.      *
+001508*-----------------------------------------------------------*
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT MATMUL-INPUT ASSIGN TO 'matinput.txt'
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002150
+002160     SELECT MATMUL-OUTPUT ASSIGN TO 'matoutput.txt'
+002170         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  MATMUL-INPUT.
+002600 01  MATMUL-INPUT-RECORD PIC X(160).
+002650
+002660 FD  MATMUL-OUTPUT.
+002670 01  MATMUL-OUTPUT-RECORD PIC X(80).
+002700
+002800 WORKING-STORAGE SECTION.
+002900*-----------------------------------------------------------*
+003000* DIMENSION FIELD REDEFINITION OF THE HEADER RECORD          *
+003100*-----------------------------------------------------------*
+003200 01  WS-HEADER-RECORD REDEFINES MATMUL-INPUT-RECORD.
+003300     05  HDR-M             PIC 9(2).
+003400     05  HDR-AK            PIC 9(2).
+003450     05  HDR-BK            PIC 9(2).
+003500     05  HDR-N             PIC 9(2).
+003510     05  HDR-MODE          PIC X(1).
+003600     05  FILLER            PIC X(151).
+003700
+003800*-----------------------------------------------------------*
+003900* DATA ROW REDEFINITION - ONE ROW OF EITHER A OR B           *
+004000*-----------------------------------------------------------*
+004100 01  WS-DATA-ROW REDEFINES MATMUL-INPUT-RECORD.
+004200     05  DR-ELEM OCCURS 20 TIMES PIC 9(5)V9(3).
+004300
+004400 01  M            PIC 9(2)  COMP.
+004500 01  N            PIC 9(2)  COMP.
+004550 01  AK           PIC 9(2)  COMP.
+004560 01  BK           PIC 9(2)  COMP.
+004600 01  K            PIC 9(2)  COMP.
+004700 01  I            PIC 9(2)  COMP.
+004800 01  J            PIC 9(2)  COMP.
+004900 01  L            PIC 9(2)  COMP.
+005000 01  PRODUCT-SUM          PIC 9(10)V9(3).
+005050
+005060*-----------------------------------------------------------*
+005070* SW-CONFORMABLE - SET BY 2500-VALIDATE-CONFORMABILITY TO    *
+005080* SAY WHETHER A'S COLUMN COUNT MATCHES B'S ROW COUNT         *
+005090*-----------------------------------------------------------*
+005100 01  SW-CONFORMABLE       PIC X     VALUE 'Y'.
+005110     88  MATRICES-CONFORMABLE        VALUE 'Y'.
+005120     88  MATRICES-NOT-CONFORMABLE    VALUE 'N'.
+005121*-----------------------------------------------------------*
+005122* SW-DIMENSIONS - SET BY 2050-VALIDATE-DIMENSIONS TO SAY       *
+005123* WHETHER M/AK/BK/N ARE ALL WITHIN THE OCCURS 20 TABLE BOUND   *
+005124*-----------------------------------------------------------*
+005125 01  SW-DIMENSIONS        PIC X     VALUE 'Y'.
+005126     88  DIMENSIONS-VALID            VALUE 'Y'.
+005127     88  DIMENSIONS-INVALID          VALUE 'N'.
+005128 01  MAX-DIMENSION        PIC 9(2) COMP VALUE 20.
+005129*-----------------------------------------------------------*
+005131* SW-LOAD - SET BY 2110-LOAD-A-ROW / 2210-LOAD-B-ROW TO SAY      *
+005132* WHETHER MATMUL-INPUT RAN OUT OF ROWS BEFORE M/AK/BK/N WERE     *
+005133* SATISFIED.                                                    *
+005134*-----------------------------------------------------------*
+005135 01  SW-LOAD              PIC X     VALUE 'Y'.
+005136     88  LOAD-SUCCESSFUL            VALUE 'Y'.
+005137     88  LOAD-FAILED                VALUE 'N'.
+005138
+005131*-----------------------------------------------------------*
+005132* MATMUL-MODE - COPIED FROM HDR-MODE WHEN THE HEADER IS READ, *
+005133* SINCE WS-HEADER-RECORD IS OVERLAID BY EVERY SUBSEQUENT READ *
+005134*-----------------------------------------------------------*
+005135 01  MATMUL-MODE          PIC X     VALUE 'M'.
+005136     88  MODE-MULTIPLY             VALUES 'M' ' '.
+005137     88  MODE-TRANSPOSE             VALUE 'T'.
+005138     88  MODE-DETERMINANT           VALUE 'D'.
+005140*-----------------------------------------------------------*
+005150* RESULT REPORT WORK AREAS                                   *
+005160*-----------------------------------------------------------*
+005170 01  WS-RESULT-HEADER.
+005180     05  FILLER           PIC X(19) VALUE 'PRODUCT C = A * B:'.
+005190     05  FILLER           PIC X(61) VALUE SPACES.
+005200
+005210 01  WS-RESULT-LINE.
+005220     05  FILLER           PIC X(2)  VALUE 'C('.
+005230     05  OUT-I            PIC Z9.
+005240     05  FILLER           PIC X(1)  VALUE ','.
+005250     05  OUT-J            PIC Z9.
+005260     05  FILLER           PIC X(4)  VALUE ') = '.
+005270     05  OUT-VAL          PIC Z(6)9.999.
+005280     05  FILLER           PIC X(46) VALUE SPACES.
+005281
+005282 01  WS-TRANSPOSE-HEADER.
+005283     05  FILLER           PIC X(19) VALUE 'TRANSPOSE OF A:    '.
+005284     05  FILLER           PIC X(61) VALUE SPACES.
+005285
+005286 01  WS-TRANSPOSE-LINE.
+005287     05  FILLER           PIC X(3)  VALUE 'AT('.
+005288     05  TR-OUT-I         PIC Z9.
+005289     05  FILLER           PIC X(1)  VALUE ','.
+005290     05  TR-OUT-J         PIC Z9.
+005291     05  FILLER           PIC X(4)  VALUE ') = '.
+005292     05  TR-OUT-VAL       PIC Z(6)9.999.
+005293     05  FILLER           PIC X(45) VALUE SPACES.
+005294
+005295 01  WS-DET-LINE.
+005296     05  FILLER           PIC X(20) VALUE 'DETERMINANT OF A = '.
+005297     05  DET-OUT-VAL      PIC -(10)9.999999.
+005298     05  FILLER           PIC X(42) VALUE SPACES.
+005100
+005200 01  A-TABLE.
+005300     05 A-ROW OCCURS 20 TIMES.
+005400         10 A-ELEM OCCURS 20 TIMES PIC 9(5)V9(3).
+005500 01  B-TABLE.
+005600     05 B-ROW OCCURS 20 TIMES.
+005700         10 B-ELEM OCCURS 20 TIMES PIC 9(5)V9(3).
+005800 01  C-TABLE.
+005900     05 C-ROW OCCURS 20 TIMES.
+006000         10 C-ELEM OCCURS 20 TIMES PIC 9(5)V9(3).
+006010 01  AT-TABLE.
+006020     05 AT-ROW OCCURS 20 TIMES.
+006030         10 AT-ELEM OCCURS 20 TIMES PIC 9(5)V9(3).
+006040
+006050*-----------------------------------------------------------*
+006060* DETERMINANT WORK AREAS - GAUSSIAN ELIMINATION WITH PARTIAL  *
+006070* PIVOTING OVER A WORKING COPY OF A, SO A-TABLE ITSELF IS     *
+006080* NEVER DISTURBED.                                            *
+006090*-----------------------------------------------------------*
+006100 01  DET-DIM              PIC 9(2)         COMP.
+006110 01  DET-VALUE            PIC S9(15)V9(6).
+006120 01  DET-FACTOR           PIC S9(8)V9(6).
+006130 01  DET-PIVOT-ROW        PIC 9(2)         COMP.
+006140 01  DET-COL              PIC 9(2)         COMP.
+006150 01  DET-ROW-IDX          PIC 9(2)         COMP.
+006160 01  DET-ELIM-COL         PIC 9(2)         COMP.
+006170 01  WS-NEXT-ROW          PIC 9(2)         COMP.
+006180 01  WS-SWAP-COL          PIC 9(2)         COMP.
+006190 01  WS-SWAP-TEMP         PIC S9(8)V9(6).
+006200 01  DET-TABLE.
+006210     05 DET-ROW OCCURS 20 TIMES.
+006220         10 DET-ELEM OCCURS 20 TIMES PIC S9(8)V9(6).
+006230
+006240 01  SW-DETERMINANT       PIC X            VALUE 'Y'.
+006250     88  DETERMINANT-VALID                 VALUE 'Y'.
+006260     88  DETERMINANT-INVALID                VALUE 'N'.
+006270
+006280 01  SW-SINGULAR          PIC X            VALUE 'N'.
+006290     88  MATRIX-SINGULAR                    VALUE 'Y'.
+006300
+006310 01  SW-PIVOT-FOUND       PIC X            VALUE 'N'.
+006320     88  PIVOT-FOUND                        VALUE 'Y'.
+006100
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE
+006500     PERFORM 2000-LOAD-MATRICES THRU 2000-EXIT
+006505     IF DIMENSIONS-VALID AND LOAD-SUCCESSFUL
+006510         EVALUATE TRUE
+006520             WHEN MODE-MULTIPLY
+006550                 PERFORM 2500-VALIDATE-CONFORMABILITY
+006551                     THRU 2500-EXIT
+006560                 IF MATRICES-CONFORMABLE
+006600                     PERFORM 4000-MULTIPLY-MATRICES
+006700                     PERFORM 5000-DISPLAY-RESULT
+006750                     PERFORM 6000-WRITE-RESULT-FILE THRU 6000-EXIT
+006580                 END-IF
+006610             WHEN MODE-TRANSPOSE
+006620                 PERFORM 7000-TRANSPOSE-MATRIX
+006630                 PERFORM 7500-DISPLAY-TRANSPOSE
+006640                 PERFORM 7600-WRITE-TRANSPOSE-FILE THRU 7600-EXIT
+006650             WHEN MODE-DETERMINANT
+006660                 PERFORM 8000-COMPUTE-DETERMINANT THRU 8000-EXIT
+006670                 IF DETERMINANT-VALID
+006680                     PERFORM 8500-DISPLAY-DETERMINANT
+006690                     PERFORM 8600-WRITE-DETERMINANT-FILE
+006693                         THRU 8600-EXIT
+006695                 END-IF
+006697             WHEN OTHER
+006698                 DISPLAY 'MATMUL ABORTED - UNRECOGNIZED MODE '
+006699                     'BYTE: ' MATMUL-MODE
+006701                 MOVE 16 TO RETURN-CODE
+006696         END-EVALUATE
+006702     END-IF
+006800     PERFORM 9999-TERMINATE.
+006900
+007000*-----------------------------------------------------------*
+007100* 1000-INITIALIZE - OPEN THE INPUT FILE                      *
+007200*-----------------------------------------------------------*
+007300 1000-INITIALIZE.
+007400     OPEN INPUT MATMUL-INPUT.
+007500
+007600*-----------------------------------------------------------*
+007700* 2000-LOAD-MATRICES - READ DIMENSIONS, THEN THE A AND B     *
+007800*                      MATRIX VALUES, FROM MATMUL-INPUT.     *
+007900*-----------------------------------------------------------*
+008000 2000-LOAD-MATRICES.
+008100     READ MATMUL-INPUT
+008200         AT END
+008300             DISPLAY 'MATMUL-INPUT IS EMPTY - NO HEADER RECORD'
+008400             GO TO 2000-EXIT
+008500     END-READ
+008550     MOVE HDR-MODE TO MATMUL-MODE
+008600     MOVE HDR-M TO M
+008700     MOVE HDR-N TO N
+008750     MOVE HDR-AK TO AK
+008760     MOVE HDR-BK TO BK
+008770     PERFORM 2050-VALIDATE-DIMENSIONS THRU 2050-EXIT
+008780     IF DIMENSIONS-INVALID
+008790         MOVE 16 TO RETURN-CODE
+008800         GO TO 2000-EXIT
+008810     END-IF
+008900     PERFORM 2100-LOAD-A-MATRIX THRU 2100-EXIT
+008910     IF MODE-MULTIPLY
+009000         PERFORM 2200-LOAD-B-MATRIX THRU 2200-EXIT
+009010     END-IF.
+009100 2000-EXIT.
+009200     EXIT.
+009210
+009220*-----------------------------------------------------------*
+009230* 2050-VALIDATE-DIMENSIONS - M/AK/BK/N ARE ALL SUBSCRIPTS     *
+009240* INTO TABLES DECLARED OCCURS 20 TIMES; REJECT ANY DIMENSION  *
+009250* LARGER THAN THAT BOUND INSTEAD OF LETTING 2100/2200 (OR THE *
+009260* TRANSPOSE/DETERMINANT PARAGRAPHS) SUBSCRIPT PAST THE TABLE. *
+009270*-----------------------------------------------------------*
+009280 2050-VALIDATE-DIMENSIONS.
+009290     SET DIMENSIONS-VALID TO TRUE
+009300     IF M > MAX-DIMENSION OR AK > MAX-DIMENSION
+009310         OR BK > MAX-DIMENSION OR N > MAX-DIMENSION
+009320         SET DIMENSIONS-INVALID TO TRUE
+009330         DISPLAY 'MATMUL ABORTED - A DIMENSION EXCEEDS THE '
+009340             'MAXIMUM OF ' MAX-DIMENSION
+009350         DISPLAY 'M=' M ' AK=' AK ' BK=' BK ' N=' N
+009360     END-IF.
+009370 2050-EXIT.
+009380     EXIT.
+009300
+009400*-----------------------------------------------------------*
+009500* 2100-LOAD-A-MATRIX - A IS M ROWS BY AK COLUMNS             *
+009600*-----------------------------------------------------------*
+009700 2100-LOAD-A-MATRIX.
+009800     PERFORM 2110-LOAD-A-ROW THRU 2110-EXIT
+009900         VARYING I FROM 1 BY 1 UNTIL I > M.
+010000 2100-EXIT.
+010100     EXIT.
+010200
+010300*-----------------------------------------------------------*
+010400* 2110-LOAD-A-ROW - READ ONE ROW OF THE A MATRIX             *
+010500*-----------------------------------------------------------*
+010600 2110-LOAD-A-ROW.
+010700     READ MATMUL-INPUT
+010800         AT END
+010900             DISPLAY 'MATMUL-INPUT MISSING A-MATRIX ROWS'
+010950             MOVE 16 TO RETURN-CODE
+010975             SET LOAD-FAILED TO TRUE
+011000             GO TO 2000-EXIT
+011100     END-READ
+011200     PERFORM 2120-LOAD-A-ELEM THRU 2120-EXIT
+011300         VARYING L FROM 1 BY 1 UNTIL L > AK.
+011400 2110-EXIT.
+011500     EXIT.
+011600
+011700*-----------------------------------------------------------*
+011800* 2120-LOAD-A-ELEM - MOVE ONE ELEMENT OF THE CURRENT A ROW   *
+011900*-----------------------------------------------------------*
+012000 2120-LOAD-A-ELEM.
+012100     MOVE DR-ELEM(L) TO A-ELEM(I, L).
+012200 2120-EXIT.
+012300     EXIT.
+012310
+012320*-----------------------------------------------------------*
+012330* 2200-LOAD-B-MATRIX - B IS BK ROWS BY N COLUMNS             *
+012340*-----------------------------------------------------------*
+012400 2200-LOAD-B-MATRIX.
+012500     PERFORM 2210-LOAD-B-ROW THRU 2210-EXIT
+012600         VARYING L FROM 1 BY 1 UNTIL L > BK.
+012700 2200-EXIT.
+012800     EXIT.
+012900
+013000*-----------------------------------------------------------*
+013100* 2210-LOAD-B-ROW - READ ONE ROW OF THE B MATRIX             *
+013200*-----------------------------------------------------------*
+013300 2210-LOAD-B-ROW.
+013400     READ MATMUL-INPUT
+013500         AT END
+013600             DISPLAY 'MATMUL-INPUT MISSING B-MATRIX ROWS'
+013650             MOVE 16 TO RETURN-CODE
+013675             SET LOAD-FAILED TO TRUE
+013700             GO TO 2000-EXIT
+013800     END-READ
+013900     PERFORM 2220-LOAD-B-ELEM THRU 2220-EXIT
+014000         VARYING J FROM 1 BY 1 UNTIL J > N.
+014100 2210-EXIT.
+014200     EXIT.
+014300
+014400*-----------------------------------------------------------*
+014500* 2220-LOAD-B-ELEM - MOVE ONE ELEMENT OF THE CURRENT B ROW   *
+014600*-----------------------------------------------------------*
+014700 2220-LOAD-B-ELEM.
+014800     MOVE DR-ELEM(J) TO B-ELEM(L, J).
+014900 2220-EXIT.
+014950     EXIT.
+012700
+012710*-----------------------------------------------------------*
+012720* 2500-VALIDATE-CONFORMABILITY - A MUST HAVE AS MANY COLUMNS *
+012730* AS B HAS ROWS, OR THE MULTIPLICATION IS NOT DEFINED.       *
+012740*-----------------------------------------------------------*
+012750 2500-VALIDATE-CONFORMABILITY.
+012760     IF AK = BK
+012770         MOVE AK TO K
+012780         SET MATRICES-CONFORMABLE TO TRUE
+012790     ELSE
+012791         SET MATRICES-NOT-CONFORMABLE TO TRUE
+012792         DISPLAY 'MATMUL ABORTED - NOT CONFORMABLE FOR '
+012793             'MULTIPLICATION'
+012794         DISPLAY 'A HAS ' AK ' COLUMN(S), B HAS ' BK ' ROW(S)'
+012795         MOVE 16 TO RETURN-CODE
+012796     END-IF.
+012796 2500-EXIT.
+012797     EXIT.
+012800*-----------------------------------------------------------*
+012900* 4000-MULTIPLY-MATRICES - C = A * B                         *
+013000*-----------------------------------------------------------*
+013100 4000-MULTIPLY-MATRICES.
+013200     PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
+013300         PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+013400             MOVE 0 TO PRODUCT-SUM
+013500             PERFORM VARYING L FROM 1 BY 1 UNTIL L > K
+013600                 COMPUTE PRODUCT-SUM = PRODUCT-SUM +
+013650                     A-ELEM(I,L) * B-ELEM(L,J)
+013700             END-PERFORM
+013800             MOVE PRODUCT-SUM TO C-ELEM(I,J)
+013900         END-PERFORM
+014000     END-PERFORM.
+014100
+014200*-----------------------------------------------------------*
+014300* 5000-DISPLAY-RESULT                                        *
+014400*-----------------------------------------------------------*
+014500 5000-DISPLAY-RESULT.
+014600     DISPLAY 'PRODUCT C = A * B:'
+014700     PERFORM VARYING I FROM 1 BY 1 UNTIL I > M
+014800         PERFORM VARYING J FROM 1 BY 1 UNTIL J > N
+014900             DISPLAY 'C(' I ',' J ') = ' C-ELEM(I,J)
+015000         END-PERFORM
+015100     END-PERFORM.
+015200
+015210*-----------------------------------------------------------*
+015220* 6000-WRITE-RESULT-FILE - WRITE THE C-TABLE PRODUCT TO       *
+015230* MATMUL-OUTPUT, ONE ELEMENT PER LINE, UNDER A HEADER LINE.  *
+015240*-----------------------------------------------------------*
+015250 6000-WRITE-RESULT-FILE.
+015260     OPEN OUTPUT MATMUL-OUTPUT
+015270     MOVE WS-RESULT-HEADER TO MATMUL-OUTPUT-RECORD
+015280     WRITE MATMUL-OUTPUT-RECORD
+015290     PERFORM 6100-WRITE-RESULT-ROW THRU 6100-EXIT
+015295         VARYING I FROM 1 BY 1 UNTIL I > M
+015297     CLOSE MATMUL-OUTPUT.
+015298 6000-EXIT.
+015299     EXIT.
+015300
+015310*-----------------------------------------------------------*
+015320* 6100-WRITE-RESULT-ROW - WRITE ONE ROW OF THE C-TABLE       *
+015330*-----------------------------------------------------------*
+015340 6100-WRITE-RESULT-ROW.
+015350     PERFORM 6110-WRITE-RESULT-ELEM THRU 6110-EXIT
+015360         VARYING J FROM 1 BY 1 UNTIL J > N.
+015370 6100-EXIT.
+015380     EXIT.
+015390
+015400*-----------------------------------------------------------*
+015410* 6110-WRITE-RESULT-ELEM - WRITE ONE ELEMENT OF THE C-TABLE  *
+015420*-----------------------------------------------------------*
+015430 6110-WRITE-RESULT-ELEM.
+015440     MOVE I TO OUT-I
+015450     MOVE J TO OUT-J
+015460     MOVE C-ELEM(I,J) TO OUT-VAL
+015470     MOVE WS-RESULT-LINE TO MATMUL-OUTPUT-RECORD
+015480     WRITE MATMUL-OUTPUT-RECORD.
+015490 6110-EXIT.
+015495     EXIT.
+015500
+015500*-----------------------------------------------------------*
+015510* 7000-TRANSPOSE-MATRIX - AT = TRANSPOSE OF A (AK ROWS BY M    *
+015520* COLUMNS, SINCE A ITSELF IS M ROWS BY AK COLUMNS)             *
+015530*-----------------------------------------------------------*
+015540 7000-TRANSPOSE-MATRIX.
+015550     PERFORM 7100-TRANSPOSE-ROW THRU 7100-EXIT
+015560         VARYING I FROM 1 BY 1 UNTIL I > M.
+015570
+015580*-----------------------------------------------------------*
+015590* 7100-TRANSPOSE-ROW - TRANSPOSE ONE ROW OF A                 *
+015600*-----------------------------------------------------------*
+015610 7100-TRANSPOSE-ROW.
+015620     PERFORM 7110-TRANSPOSE-ELEM THRU 7110-EXIT
+015630         VARYING J FROM 1 BY 1 UNTIL J > AK.
+015640 7100-EXIT.
+015650     EXIT.
+015660
+015670*-----------------------------------------------------------*
+015680* 7110-TRANSPOSE-ELEM - AT(J,I) = A(I,J)                      *
+015690*-----------------------------------------------------------*
+015700 7110-TRANSPOSE-ELEM.
+015710     MOVE A-ELEM(I,J) TO AT-ELEM(J,I).
+015720 7110-EXIT.
+015730     EXIT.
+015740
+015750*-----------------------------------------------------------*
+015760* 7500-DISPLAY-TRANSPOSE                                      *
+015770*-----------------------------------------------------------*
+015780 7500-DISPLAY-TRANSPOSE.
+015790     DISPLAY 'TRANSPOSE OF A:'
+015800     PERFORM VARYING I FROM 1 BY 1 UNTIL I > AK
+015810         PERFORM VARYING J FROM 1 BY 1 UNTIL J > M
+015820             DISPLAY 'AT(' I ',' J ') = ' AT-ELEM(I,J)
+015830         END-PERFORM
+015840     END-PERFORM.
+015850
+015860*-----------------------------------------------------------*
+015870* 7600-WRITE-TRANSPOSE-FILE - WRITE AT-TABLE TO MATMUL-OUTPUT *
+015880*-----------------------------------------------------------*
+015890 7600-WRITE-TRANSPOSE-FILE.
+015900     OPEN OUTPUT MATMUL-OUTPUT
+015910     MOVE WS-TRANSPOSE-HEADER TO MATMUL-OUTPUT-RECORD
+015920     WRITE MATMUL-OUTPUT-RECORD
+015930     PERFORM 7610-WRITE-TRANSPOSE-ROW THRU 7610-EXIT
+015940         VARYING I FROM 1 BY 1 UNTIL I > AK
+015950     CLOSE MATMUL-OUTPUT.
+015960 7600-EXIT.
+015970     EXIT.
+015980
+015990*-----------------------------------------------------------*
+016000* 7610-WRITE-TRANSPOSE-ROW - WRITE ONE ROW OF AT-TABLE        *
+016010*-----------------------------------------------------------*
+016020 7610-WRITE-TRANSPOSE-ROW.
+016030     PERFORM 7620-WRITE-TRANSPOSE-ELEM THRU 7620-EXIT
+016040         VARYING J FROM 1 BY 1 UNTIL J > M.
+016050 7610-EXIT.
+016060     EXIT.
+016070
+016080*-----------------------------------------------------------*
+016090* 7620-WRITE-TRANSPOSE-ELEM - WRITE ONE ELEMENT OF AT-TABLE   *
+016100*-----------------------------------------------------------*
+016110 7620-WRITE-TRANSPOSE-ELEM.
+016120     MOVE I TO TR-OUT-I
+016130     MOVE J TO TR-OUT-J
+016140     MOVE AT-ELEM(I,J) TO TR-OUT-VAL
+016150     MOVE WS-TRANSPOSE-LINE TO MATMUL-OUTPUT-RECORD
+016160     WRITE MATMUL-OUTPUT-RECORD.
+016170 7620-EXIT.
+016180     EXIT.
+016190
+016200*-----------------------------------------------------------*
+016210* 8000-COMPUTE-DETERMINANT - GAUSSIAN ELIMINATION OVER A       *
+016220* WORKING COPY OF A (DET-TABLE), WITH PARTIAL PIVOTING. A      *
+016230* MUST BE SQUARE, AND A ZERO PIVOT COLUMN MEANS A IS SINGULAR  *
+016240* (DETERMINANT IS ZERO).                                       *
+016250*-----------------------------------------------------------*
+016260 8000-COMPUTE-DETERMINANT.
+016270     IF M NOT = AK
+016280         SET DETERMINANT-INVALID TO TRUE
+016290         DISPLAY 'MATMUL ABORTED - DETERMINANT REQUIRES A '
+016300             'SQUARE MATRIX; A IS ' M ' BY ' AK
+016305         MOVE 16 TO RETURN-CODE
+016310         GO TO 8000-EXIT
+016320     END-IF
+016330     SET DETERMINANT-VALID TO TRUE
+016340     MOVE M TO DET-DIM
+016350     MOVE 'N' TO SW-SINGULAR
+016360     PERFORM 8050-COPY-A-ROW THRU 8050-EXIT
+016370         VARYING I FROM 1 BY 1 UNTIL I > DET-DIM
+016380     MOVE 1 TO DET-VALUE
+016390     PERFORM 8100-ELIMINATE-COLUMN THRU 8100-EXIT
+016400         VARYING DET-COL FROM 1 BY 1 UNTIL DET-COL > DET-DIM
+016410             OR MATRIX-SINGULAR
+016420     IF MATRIX-SINGULAR
+016430         MOVE 0 TO DET-VALUE
+016440     END-IF.
+016450 8000-EXIT.
+016460     EXIT.
+016470
+016480*-----------------------------------------------------------*
+016490* 8050-COPY-A-ROW - COPY ONE ROW OF A INTO THE WORKING COPY    *
+016500*-----------------------------------------------------------*
+016510 8050-COPY-A-ROW.
+016520     PERFORM 8060-COPY-A-ELEM THRU 8060-EXIT
+016530         VARYING J FROM 1 BY 1 UNTIL J > DET-DIM.
+016540 8050-EXIT.
+016550     EXIT.
+016560
+016570*-----------------------------------------------------------*
+016580* 8060-COPY-A-ELEM                                            *
+016590*-----------------------------------------------------------*
+016600 8060-COPY-A-ELEM.
+016610     MOVE A-ELEM(I,J) TO DET-ELEM(I,J).
+016620 8060-EXIT.
+016630     EXIT.
+016640
+016650*-----------------------------------------------------------*
+016660* 8100-ELIMINATE-COLUMN - PIVOT ON DET-COL, THEN ZERO OUT      *
+016670* EVERY ROW BELOW IT IN THAT COLUMN                            *
+016680*-----------------------------------------------------------*
+016690 8100-ELIMINATE-COLUMN.
+016700     PERFORM 8110-FIND-PIVOT THRU 8110-EXIT
+016710     IF MATRIX-SINGULAR
+016720         GO TO 8100-EXIT
+016730     END-IF
+016740     IF DET-PIVOT-ROW NOT = DET-COL
+016750         PERFORM 8120-SWAP-ROWS THRU 8120-EXIT
+016760         COMPUTE DET-VALUE = DET-VALUE * -1
+016770     END-IF
+016780     COMPUTE DET-VALUE = DET-VALUE * DET-ELEM(DET-COL, DET-COL)
+016790     COMPUTE WS-NEXT-ROW = DET-COL + 1
+016800     PERFORM 8150-ELIMINATE-ROW THRU 8150-EXIT
+016810         VARYING DET-ROW-IDX FROM WS-NEXT-ROW BY 1
+016820             UNTIL DET-ROW-IDX > DET-DIM.
+016830 8100-EXIT.
+016840     EXIT.
+016850
+016860*-----------------------------------------------------------*
+016870* 8110-FIND-PIVOT - FIRST ROW AT OR BELOW DET-COL WITH A       *
+016880* NONZERO VALUE IN COLUMN DET-COL; SINGULAR IF NONE EXISTS     *
+016890*-----------------------------------------------------------*
+016900 8110-FIND-PIVOT.
+016910     MOVE 'N' TO SW-PIVOT-FOUND
+016920     MOVE DET-COL TO DET-PIVOT-ROW
+016930     PERFORM 8115-TEST-PIVOT-ROW THRU 8115-EXIT
+016940         VARYING DET-ROW-IDX FROM DET-COL BY 1
+016950             UNTIL DET-ROW-IDX > DET-DIM OR PIVOT-FOUND
+016960     IF NOT PIVOT-FOUND
+016970         SET MATRIX-SINGULAR TO TRUE
+016980     END-IF.
+016990 8110-EXIT.
+017000     EXIT.
+017010
+017020*-----------------------------------------------------------*
+017030* 8115-TEST-PIVOT-ROW                                         *
+017040*-----------------------------------------------------------*
+017050 8115-TEST-PIVOT-ROW.
+017060     IF DET-ELEM(DET-ROW-IDX, DET-COL) NOT = 0
+017070         MOVE DET-ROW-IDX TO DET-PIVOT-ROW
+017080         SET PIVOT-FOUND TO TRUE
+017090     END-IF.
+017100 8115-EXIT.
+017110     EXIT.
+017120
+017130*-----------------------------------------------------------*
+017140* 8120-SWAP-ROWS - SWAP DET-COL AND DET-PIVOT-ROW IN FULL      *
+017150*-----------------------------------------------------------*
+017160 8120-SWAP-ROWS.
+017170     PERFORM 8130-SWAP-ELEM THRU 8130-EXIT
+017180         VARYING WS-SWAP-COL FROM 1 BY 1
+017185             UNTIL WS-SWAP-COL > DET-DIM.
+017190 8120-EXIT.
+017200     EXIT.
+017210
+017220*-----------------------------------------------------------*
+017230* 8130-SWAP-ELEM                                              *
+017240*-----------------------------------------------------------*
+017250 8130-SWAP-ELEM.
+017260     MOVE DET-ELEM(DET-COL, WS-SWAP-COL) TO WS-SWAP-TEMP
+017270     MOVE DET-ELEM(DET-PIVOT-ROW, WS-SWAP-COL)
+017280         TO DET-ELEM(DET-COL, WS-SWAP-COL)
+017290     MOVE WS-SWAP-TEMP TO DET-ELEM(DET-PIVOT-ROW, WS-SWAP-COL).
+017300 8130-EXIT.
+017310     EXIT.
+017320
+017330*-----------------------------------------------------------*
+017340* 8150-ELIMINATE-ROW - SUBTRACT A MULTIPLE OF THE PIVOT ROW    *
+017350* FROM DET-ROW-IDX SO ITS ENTRY IN COLUMN DET-COL BECOMES ZERO *
+017360*-----------------------------------------------------------*
+017370 8150-ELIMINATE-ROW.
+017380     COMPUTE DET-FACTOR =
+017385         DET-ELEM(DET-ROW-IDX, DET-COL)
+017390         / DET-ELEM(DET-COL, DET-COL)
+017400     PERFORM 8160-ELIMINATE-ELEM THRU 8160-EXIT
+017410         VARYING DET-ELIM-COL FROM DET-COL BY 1
+017420             UNTIL DET-ELIM-COL > DET-DIM.
+017430 8150-EXIT.
+017440     EXIT.
+017450
+017460*-----------------------------------------------------------*
+017470* 8160-ELIMINATE-ELEM                                         *
+017480*-----------------------------------------------------------*
+017490 8160-ELIMINATE-ELEM.
+017500     COMPUTE DET-ELEM(DET-ROW-IDX, DET-ELIM-COL) =
+017510         DET-ELEM(DET-ROW-IDX, DET-ELIM-COL) -
+017520         (DET-FACTOR * DET-ELEM(DET-COL, DET-ELIM-COL)).
+017530 8160-EXIT.
+017540     EXIT.
+017550
+017560*-----------------------------------------------------------*
+017570* 8500-DISPLAY-DETERMINANT                                    *
+017580*-----------------------------------------------------------*
+017590 8500-DISPLAY-DETERMINANT.
+017600     DISPLAY 'DETERMINANT OF A = ' DET-VALUE.
+017610
+017620*-----------------------------------------------------------*
+017630* 8600-WRITE-DETERMINANT-FILE                                 *
+017640*-----------------------------------------------------------*
+017650 8600-WRITE-DETERMINANT-FILE.
+017660     MOVE DET-VALUE TO DET-OUT-VAL
+017670     OPEN OUTPUT MATMUL-OUTPUT
+017680     MOVE WS-DET-LINE TO MATMUL-OUTPUT-RECORD
+017690     WRITE MATMUL-OUTPUT-RECORD
+017700     CLOSE MATMUL-OUTPUT.
+017710 8600-EXIT.
+017720     EXIT.
+017730
+015300*-----------------------------------------------------------*
+015400* 9999-TERMINATE                                             *
+015500*-----------------------------------------------------------*
+015600 9999-TERMINATE.
+015700     CLOSE MATMUL-INPUT
+015800     STOP RUN.
